@@ -0,0 +1,94 @@
+000010******************************************************************
+000020* Author:       D. Whitfield
+000030* Installation: Shop Systems - Batch Support
+000040* Date-Written: 2026-08-09
+000050* Date-Compiled:
+000060* Purpose:       Shop-standard rounding-rule subprogram for money
+000070*                math.  Takes a four-decimal raw amount and a
+000080*                rounding mode and hands back the amount rounded
+000090*                to standard two-decimal currency precision, so
+000100*                every program that needs a rounding rule calls
+000110*                this one routine instead of each deciding
+000120*                independently.
+000130* Tectonics:     cobc
+000140*
+000150* Modification History
+000160* ---------------------
+000170* 2026-08-09  DW   Original subprogram, factored out of Compute.cob's
+000180*                  one-off ROUNDED demonstration.
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000220 PROGRAM-ID. ROUNDER.
+000230 ENVIRONMENT DIVISION.
+000240*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000250 CONFIGURATION SECTION.
+000260*-----------------------
+000270 DATA DIVISION.
+000280*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000290 WORKING-STORAGE SECTION.
+000300*-----------------------
+000310 01  WS-TRUNCATED-AMOUNT         PIC S9(09)V99.
+000320 01  WS-REMAINDER                PIC S9(09)V9999.
+000330*-----------------------
+000340 LINKAGE SECTION.
+000350*-----------------------
+000360 01  LK-RAW-AMOUNT                PIC S9(09)V9999.
+000370 01  LK-ROUNDING-MODE             PIC X(01).
+000380     88  LK-MODE-NEAREST          VALUE 'N'.
+000390     88  LK-MODE-TRUNCATE         VALUE 'T'.
+000400     88  LK-MODE-ROUND-UP         VALUE 'U'.
+000410 01  LK-ROUNDED-AMOUNT            PIC S9(09)V99.
+000420
+000430*-----------------------
+000440 PROCEDURE DIVISION USING LK-RAW-AMOUNT LK-ROUNDING-MODE
+000450     LK-ROUNDED-AMOUNT.
+000460*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000470 0000-MAINLINE.
+000480     IF LK-MODE-TRUNCATE
+000490         PERFORM 1100-ROUND-TRUNCATE THRU 1100-EXIT
+000500     ELSE
+000510         IF LK-MODE-ROUND-UP
+000520             PERFORM 1200-ROUND-UP THRU 1200-EXIT
+000530         ELSE
+000540             PERFORM 1000-ROUND-NEAREST THRU 1000-EXIT
+000550         END-IF
+000560     END-IF.
+000570     GOBACK.
+000580
+000590 1000-ROUND-NEAREST.
+000600******************************************************************
+000610* Standard nearest-value rounding (COBOL's default ROUNDED rule).
+000620******************************************************************
+000630     COMPUTE LK-ROUNDED-AMOUNT ROUNDED = LK-RAW-AMOUNT.
+000640 1000-EXIT.
+000650     EXIT.
+000660
+000670 1100-ROUND-TRUNCATE.
+000680******************************************************************
+000690* Drops everything past two decimal places, no rounding at all.
+000700******************************************************************
+000710     COMPUTE LK-ROUNDED-AMOUNT = LK-RAW-AMOUNT.
+000720 1100-EXIT.
+000730     EXIT.
+000740
+000750 1200-ROUND-UP.
+000760******************************************************************
+000770* Rounds away from zero whenever any fraction below a cent
+000780* remains, so 1.001 becomes 1.01 and -1.001 becomes -1.01.
+000790******************************************************************
+000800     COMPUTE WS-TRUNCATED-AMOUNT = LK-RAW-AMOUNT.
+000810     COMPUTE WS-REMAINDER = LK-RAW-AMOUNT - WS-TRUNCATED-AMOUNT.
+000820     MOVE WS-TRUNCATED-AMOUNT TO LK-ROUNDED-AMOUNT.
+000830     IF WS-REMAINDER NOT = ZERO
+000840         IF LK-RAW-AMOUNT >= ZERO
+000850             ADD 0.01 TO LK-ROUNDED-AMOUNT
+000860         ELSE
+000870             SUBTRACT 0.01 FROM LK-ROUNDED-AMOUNT
+000880         END-IF
+000890     END-IF.
+000900 1200-EXIT.
+000910     EXIT.
+000920
+000930** add other procedures here
+000940 END PROGRAM ROUNDER.
