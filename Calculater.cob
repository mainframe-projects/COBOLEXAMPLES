@@ -1,65 +1,473 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. CALCULATER.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 WS-OPERAT PIC A(1).
-       01 WS-NUM1 PIC 9(2).
-       01 WS-NUM2 PIC 9(2).
-       01 WS-RESULT PIC 9(4).
-       01 WS-COUNT PIC 9(2).
-       01 WS-STWORD PIC A(50) VALUE 'SEASDKLASLKD�ASLF�LASL�FKS�'.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-            DISPLAY "B�R�NC� SAYIYI G�R�N�Z: ".
-            ACCEPT WS-NUM1.
-            DISPLAY "�K�NC� SAYIYI G�R�N�Z: " .
-            ACCEPT WS-NUM2.
-            DISPLAY "��LEM� SE��N�Z + - * / ".
-            ACCEPT WS-OPERAT.
-            IF WS-OPERAT='+' THEN
-                 COMPUTE WS-RESULT = WS-NUM1 + WS-NUM2.
-
-            IF WS-OPERAT='-' THEN
-                COMPUTE WS-RESULT=WS-NUM1 - WS-NUM2.
-
-            IF WS-OPERAT='*' THEN
-                 COMPUTE WS-RESULT=WS-NUM1 * WS-NUM2.
-
-            IF WS-OPERAT='/' THEN
-                COMPUTE WS-RESULT=WS-NUM1 / WS-NUM2.
-
-
-            DISPLAY 'SONU� : 'WS-RESULT.
-
-      ** FOR D�NG�S�
-            PERFORM UNTIL WS-COUNT >= 10
-                ADD 1 TO WS-COUNT
-                DISPLAY WS-COUNT
-            END-PERFORM.
-            DISPLAY WS-STWORD(1:10).
-      ** FOR D�NG�S� SONU
-            STOP RUN.
-      ** add other procedures here
-
-       END PROGRAM CALCULATER.
+000010******************************************************************
+000020* Author:       D. Whitfield
+000030* Installation: Shop Systems - Batch Support
+000040* Date-Written: 2016-09-20
+000050* Date-Compiled:
+000060* Purpose:       Reads a batch of arithmetic transactions and
+000070*                produces one result line per transaction, with
+000080*                header/trailer control counts, instead of
+000090*                accepting a single calculation from the
+000100*                console.
+000110* Tectonics:     cobc
+000120*
+000130* Modification History
+000140* ---------------------
+000150* 2016-09-20  DW   Original console ACCEPT-driven calculator.
+000160* 2026-08-09  DW   Converted to a batch transaction-file engine
+000170*                  so a clerk can submit many calculations in
+000180*                  one run instead of one run per calculation.
+000190* 2026-08-09  DW   Guarded the divide branch against a zero
+000200*                  divisor and added ON SIZE ERROR protection.
+000210* 2026-08-09  DW   Widened operand/result fields to signed
+000220*                  decimal so negative and fractional results
+000230*                  no longer truncate or fail.
+000240* 2026-08-09  DW   Added a per-transaction audit log so a day's
+000250*                  calculations can be reconstructed after the
+000260*                  fact instead of only whatever scrolled off
+000270*                  the console.
+000280* 2026-08-09  DW   Changed the terminal STOP RUN to GOBACK so this
+000290*                  program returns control correctly when CALLed
+000300*                  from MAIN-MENU instead of ending the whole run
+000310*                  unit; standalone execution is unaffected.
+000320* 2026-08-09  DW   Added periodic checkpoint/restart so a run that
+000330*                  abends partway through a large transaction file
+000340*                  can resume after the last checkpoint instead of
+000350*                  reprocessing or double-counting transactions.
+000360* 2026-08-09  DW   Switched the audit-log timestamp to the shared
+000370*                  TIMESTMP subprogram instead of its own FUNCTION
+000380*                  CURRENT-DATE reference.
+000390* 2026-08-09  DW   Replaced the garbled WS-STWORD literal and the
+000400*                  purposeless ten-count loop with an externalized
+000410*                  operator-message table (CALCMSGS), so sign-off
+000420*                  text is legible and can grow to cover more than
+000430*                  one message or language without a code change.
+000440* 2026-08-09  DW   Renamed PROGRAM-ID to the 8-character CALCULAT
+000450*                  so it agrees with the load-module name already
+000460*                  used by the nightly JCL and by this program's
+000470*                  own AUDIT-PROGRAM-ID literal -- MAIN-MENU's
+000480*                  CALL was using the untruncated PROGRAM-ID,
+000490*                  which would not resolve against an 8-char
+000500*                  load-library member.
+000510* 2026-08-09  DW   Set RETURN-CODE to 12 on the CALCTRAN open
+000520*                  failure so the nightly JCL's COND= checks have
+000530*                  a real return code to test.  Also moved
+000540*                  CALCRPT's open to after the checkpoint read and
+000550*                  switched it to OPEN EXTEND on a restart -- it
+000560*                  used to OPEN OUTPUT every run regardless,
+000570*                  truncating the pre-abend detail lines even
+000580*                  though the restart's trailer went on to report
+000590*                  the whole batch's transaction count.  The error
+000600*                  count is now carried through the checkpoint too
+000610*                  so a restarted run's summary picks up where the
+000620*                  last one left off instead of resetting to zero.
+000630******************************************************************
+000640 IDENTIFICATION DIVISION.
+000650*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000660 PROGRAM-ID. CALCULAT.
+000670 ENVIRONMENT DIVISION.
+000680*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000690 CONFIGURATION SECTION.
+000700*-----------------------
+000710 INPUT-OUTPUT SECTION.
+000720*-----------------------
+000730 FILE-CONTROL.
+000740     SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-TRANS-STATUS.
+000770     SELECT CALC-REPORT-FILE ASSIGN TO "CALCRPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-REPORT-STATUS.
+000800     SELECT AUDIT-LOG-FILE ASSIGN TO "CALCAUDT"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-AUDIT-STATUS.
+000830     SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-CKPT-STATUS.
+000860     SELECT MESSAGE-FILE ASSIGN TO "CALCMSGS"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-MSG-STATUS.
+000890 DATA DIVISION.
+000900*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000910 FILE SECTION.
+000920*-----------------------
+000930 FD  CALC-TRANS-FILE.
+000940 01  CALC-TRANS-RECORD.
+000950     05  TR-NUM1                 PIC S9(07)V99 SIGN IS
+000960                                  LEADING SEPARATE CHARACTER.
+000970     05  TR-NUM2                 PIC S9(07)V99 SIGN IS
+000980                                  LEADING SEPARATE CHARACTER.
+000990     05  TR-OPERAT               PIC X(01).
+001000 FD  CALC-REPORT-FILE.
+001010 01  CALC-REPORT-RECORD          PIC X(80).
+001020 FD  AUDIT-LOG-FILE.
+001030     COPY AUDITLOG.
+001040 FD  CHECKPOINT-FILE.
+001050     COPY CHKPOINT.
+001060 FD  MESSAGE-FILE.
+001070     COPY MSGTABLE.
+001080
+001090 WORKING-STORAGE SECTION.
+001100 01  WS-TRANS-STATUS             PIC X(02).
+001110 01  WS-TRANS-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+001120     88  WS-TRANS-IS-OPEN        VALUE 'Y'.
+001130 01  WS-REPORT-STATUS            PIC X(02).
+001140 01  WS-REPORT-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+001150     88  WS-REPORT-IS-OPEN       VALUE 'Y'.
+001160 01  WS-AUDIT-STATUS             PIC X(02).
+001170 01  WS-AUDIT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+001180     88  WS-AUDIT-IS-OPEN        VALUE 'Y'.
+001190 01  WS-AUDIT-TIMESTAMP          PIC X(21).
+001200 01  WS-STATUS-TEXT              PIC X(20).
+001210 01  WS-CKPT-STATUS              PIC X(02).
+001220 01  WS-CKPT-OPEN-SWITCH         PIC X(01) VALUE 'N'.
+001230     88  WS-CKPT-IS-OPEN         VALUE 'Y'.
+001240 01  WS-CKPT-INTERVAL            PIC 9(03) COMP VALUE 100.
+001250 01  WS-SKIP-COUNT               PIC 9(05) COMP VALUE ZERO.
+001260 01  WS-CKPT-REMAINDER           PIC 9(05) COMP VALUE ZERO.
+001270 01  WS-CKPT-QUOTIENT            PIC 9(05) COMP VALUE ZERO.
+001280 COPY EOFSWTCH.
+001290 01  WS-OPERAT                   PIC A(01).
+001300 01  WS-NUM1                     PIC S9(07)V99.
+001310 01  WS-NUM2                     PIC S9(07)V99.
+001320 01  WS-RESULT                   PIC S9(09)V99.
+001330 01  WS-TRANS-COUNT              PIC 9(05) COMP VALUE ZERO.
+001340 01  WS-ERROR-COUNT              PIC 9(05) COMP VALUE ZERO.
+001350 01  WS-TRANS-COUNT-ED           PIC ZZZZ9.
+001360 01  WS-ERROR-COUNT-ED           PIC ZZZZ9.
+001370 01  WS-MSG-STATUS               PIC X(02).
+001380 01  WS-MSG-TABLE-MAX            PIC 9(03) COMP VALUE 20.
+001390 01  WS-MSG-COUNT                PIC 9(03) COMP VALUE ZERO.
+001400 01  WS-DONE-MSG-ID              PIC 9(03) VALUE 1.
+001410 01  WS-LOOKUP-TEXT              PIC X(50).
+001420 01  WS-MSG-ENTRIES.
+001430     05  WS-MSG-ENTRY OCCURS 20 TIMES INDEXED BY WS-MSG-IDX.
+001440         10  WS-TBL-MSG-ID       PIC 9(03).
+001450         10  WS-TBL-MSG-TEXT     PIC X(50).
+001460 01  WS-RESULT-LINE.
+001470     05  RL-TRANS-NO             PIC ZZZZ9.
+001480     05  FILLER                  PIC X(03) VALUE SPACES.
+001490     05  RL-NUM1                 PIC -(7).99.
+001500     05  FILLER                  PIC X(01) VALUE SPACES.
+001510     05  RL-OPERAT                PIC X(01).
+001520     05  FILLER                  PIC X(01) VALUE SPACES.
+001530     05  RL-NUM2                 PIC -(7).99.
+001540     05  FILLER                  PIC X(03) VALUE SPACES.
+001550     05  RL-EQUALS                PIC X(01) VALUE '='.
+001560     05  FILLER                  PIC X(01) VALUE SPACES.
+001570     05  RL-RESULT                PIC -(9).99.
+001580     05  FILLER                  PIC X(03) VALUE SPACES.
+001590     05  RL-STATUS                PIC X(20).
+001600
+001610*-----------------------
+001620 PROCEDURE DIVISION.
+001630*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001640 0000-MAINLINE.
+001650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001660     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001670         UNTIL WS-EOF.
+001680     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001690     GOBACK.
+001700
+001710 1000-INITIALIZE.
+001720     OPEN OUTPUT AUDIT-LOG-FILE.
+001730     IF WS-AUDIT-STATUS = "00"
+001740         SET WS-AUDIT-IS-OPEN TO TRUE
+001750     END-IF.
+001760     PERFORM 1130-LOAD-MESSAGE-TABLE THRU 1130-EXIT.
+001770     OPEN INPUT CALC-TRANS-FILE.
+001780     IF WS-TRANS-STATUS NOT = "00"
+001790         DISPLAY "CALCTRAN OPEN FAILED, STATUS " WS-TRANS-STATUS
+001800         SET WS-EOF TO TRUE
+001810         MOVE 12 TO RETURN-CODE
+001820     ELSE
+001830         SET WS-TRANS-IS-OPEN TO TRUE
+001840         PERFORM 1120-APPLY-CHECKPOINT THRU 1120-EXIT
+001850         IF WS-SKIP-COUNT > ZERO
+001860             DISPLAY "RESTART: SKIPPING " WS-SKIP-COUNT
+001870                 " ALREADY-PROCESSED TRANSACTIONS"
+001880             PERFORM 1150-SKIP-TRANSACTIONS THRU 1150-EXIT
+001890         END-IF
+001900         PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+001910     END-IF.
+001920     PERFORM 1125-OPEN-REPORT-FILE THRU 1125-EXIT.
+001930 1000-EXIT.
+001940     EXIT.
+001950
+001960 1100-READ-TRANSACTION.
+001970     READ CALC-TRANS-FILE
+001980         AT END
+001990             SET WS-EOF TO TRUE
+002000     END-READ.
+002010 1100-EXIT.
+002020     EXIT.
+002030
+002040 1120-APPLY-CHECKPOINT.
+002050******************************************************************
+002060* Looks for a checkpoint record left by a prior run that abended
+002070* partway through this transaction file.  If one is found, its
+002080* transaction count becomes the number of leading records this
+002090* run will skip instead of reprocessing, and its error count
+002100* becomes this run's starting error count so the end-of-run
+002110* summary covers the whole batch, not just the records processed
+002120* after the restart.
+002130******************************************************************
+002140     OPEN INPUT CHECKPOINT-FILE.
+002150     IF WS-CKPT-STATUS = "00"
+002160         READ CHECKPOINT-FILE
+002170             AT END
+002180                 CONTINUE
+002190         END-READ
+002200         IF WS-CKPT-STATUS = "00"
+002210             MOVE CKPT-TRANS-COUNT TO WS-SKIP-COUNT
+002220             MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+002230         END-IF
+002240         CLOSE CHECKPOINT-FILE
+002250     END-IF.
+002260 1120-EXIT.
+002270     EXIT.
+002280
+002290 1125-OPEN-REPORT-FILE.
+002300******************************************************************
+002310* A clean start opens the report fresh and writes its header.  A
+002320* restart past a checkpoint opens it EXTEND instead, so the
+002330* detail lines from before the abend stay in the file and the
+002340* trailer this run writes covers the whole batch instead of only
+002350* the transactions processed since the restart.
+002360******************************************************************
+002370     IF WS-SKIP-COUNT > ZERO
+002380         OPEN EXTEND CALC-REPORT-FILE
+002390     ELSE
+002400         OPEN OUTPUT CALC-REPORT-FILE
+002410     END-IF.
+002420     IF WS-REPORT-STATUS = "00"
+002430         SET WS-REPORT-IS-OPEN TO TRUE
+002440         IF WS-SKIP-COUNT = ZERO
+002450             MOVE "TRANS  NUM1 OP NUM2   = RESULT    STATUS"
+002460                 TO CALC-REPORT-RECORD
+002470             WRITE CALC-REPORT-RECORD
+002480         END-IF
+002490     END-IF.
+002500 1125-EXIT.
+002510     EXIT.
+002520
+002530 1130-LOAD-MESSAGE-TABLE.
+002540******************************************************************
+002550* Loads the externalized operator-message table from CALCMSGS so
+002560* sign-off and other operator-facing text lives in one reviewable
+002570* file instead of a literal buried in the program -- and so a
+002580* second language's wording could be added later as more rows,
+002590* without touching this program.
+002600******************************************************************
+002610     OPEN INPUT MESSAGE-FILE.
+002620     IF WS-MSG-STATUS = "00"
+002630         PERFORM 1140-READ-ONE-MESSAGE THRU 1140-EXIT
+002640             UNTIL WS-MSG-STATUS NOT = "00"
+002650                 OR WS-MSG-COUNT >= WS-MSG-TABLE-MAX
+002660         CLOSE MESSAGE-FILE
+002670     END-IF.
+002680 1130-EXIT.
+002690     EXIT.
+002700
+002710 1140-READ-ONE-MESSAGE.
+002720     READ MESSAGE-FILE
+002730         AT END
+002740             MOVE "10" TO WS-MSG-STATUS
+002750     END-READ.
+002760     IF WS-MSG-STATUS = "00"
+002770         ADD 1 TO WS-MSG-COUNT
+002780         MOVE MSG-ID TO WS-TBL-MSG-ID (WS-MSG-COUNT)
+002790         MOVE MSG-TEXT TO WS-TBL-MSG-TEXT (WS-MSG-COUNT)
+002800     END-IF.
+002810 1140-EXIT.
+002820     EXIT.
+002830
+002840 1150-SKIP-TRANSACTIONS.
+002850     PERFORM 1160-SKIP-ONE-TRANSACTION THRU 1160-EXIT
+002860         UNTIL WS-TRANS-COUNT >= WS-SKIP-COUNT OR WS-EOF.
+002870 1150-EXIT.
+002880     EXIT.
+002890
+002900 1160-SKIP-ONE-TRANSACTION.
+002910     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+002920     IF NOT WS-EOF
+002930         ADD 1 TO WS-TRANS-COUNT
+002940     END-IF.
+002950 1160-EXIT.
+002960     EXIT.
+002970
+002980 2000-PROCESS-TRANSACTION.
+002990     ADD 1 TO WS-TRANS-COUNT.
+003000     MOVE TR-NUM1 TO WS-NUM1.
+003010     MOVE TR-NUM2 TO WS-NUM2.
+003020     MOVE TR-OPERAT TO WS-OPERAT.
+003030     MOVE SPACES TO WS-STATUS-TEXT.
+003040     MOVE "OK" TO WS-STATUS-TEXT.
+003050     MOVE ZERO TO WS-RESULT.
+003060
+003070     IF WS-OPERAT = '+'
+003080         COMPUTE WS-RESULT = WS-NUM1 + WS-NUM2
+003090     END-IF.
+003100
+003110     IF WS-OPERAT = '-'
+003120         COMPUTE WS-RESULT = WS-NUM1 - WS-NUM2
+003130     END-IF.
+003140
+003150     IF WS-OPERAT = '*'
+003160         COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2
+003170     END-IF.
+003180
+003190     IF WS-OPERAT = '/'
+003200         IF WS-NUM2 = ZERO
+003210             MOVE ZERO TO WS-RESULT
+003220             DISPLAY "DIVIDE BY ZERO - TRANSACTION SKIPPED"
+003230             MOVE "DIVIDE BY ZERO" TO WS-STATUS-TEXT
+003240             ADD 1 TO WS-ERROR-COUNT
+003250         ELSE
+003260             COMPUTE WS-RESULT = WS-NUM1 / WS-NUM2
+003270                 ON SIZE ERROR
+003280                     DISPLAY "SIZE ERROR ON DIVIDE"
+003290                     MOVE "SIZE ERROR" TO WS-STATUS-TEXT
+003300                     ADD 1 TO WS-ERROR-COUNT
+003310             END-COMPUTE
+003320         END-IF
+003330     END-IF.
+003340
+003350     IF WS-OPERAT NOT = '+' AND WS-OPERAT NOT = '-'
+003360             AND WS-OPERAT NOT = '*' AND WS-OPERAT NOT = '/'
+003370         MOVE ZERO TO WS-RESULT
+003380         DISPLAY "INVALID OPERATOR - TRANSACTION SKIPPED"
+003390         MOVE "INVALID OPERATOR" TO WS-STATUS-TEXT
+003400         ADD 1 TO WS-ERROR-COUNT
+003410     END-IF.
+003420
+003430     DISPLAY 'SONUC : ' WS-RESULT.
+003440     PERFORM 2900-WRITE-RESULT-LINE THRU 2900-EXIT.
+003450     PERFORM 2950-WRITE-AUDIT-ENTRY THRU 2950-EXIT.
+003460     PERFORM 2960-WRITE-CHECKPOINT THRU 2960-EXIT.
+003470     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+003480 2000-EXIT.
+003490     EXIT.
+003500
+003510 2900-WRITE-RESULT-LINE.
+003520     MOVE SPACES TO WS-RESULT-LINE.
+003530     MOVE WS-TRANS-COUNT TO RL-TRANS-NO.
+003540     MOVE WS-NUM1 TO RL-NUM1.
+003550     MOVE WS-OPERAT TO RL-OPERAT.
+003560     MOVE WS-NUM2 TO RL-NUM2.
+003570     MOVE WS-RESULT TO RL-RESULT.
+003580     MOVE WS-STATUS-TEXT TO RL-STATUS.
+003590     IF WS-REPORT-IS-OPEN
+003600         MOVE WS-RESULT-LINE TO CALC-REPORT-RECORD
+003610         WRITE CALC-REPORT-RECORD
+003620     END-IF.
+003630 2900-EXIT.
+003640     EXIT.
+003650
+003660 2950-WRITE-AUDIT-ENTRY.
+003670******************************************************************
+003680* Writes one audit record per transaction so a day's calculations
+003690* can be reconstructed after the fact from the log instead of
+003700* only whatever scrolled off the console at the time.
+003710******************************************************************
+003720     CALL "TIMESTMP" USING WS-AUDIT-TIMESTAMP.
+003730     MOVE SPACES TO AUDIT-LOG-RECORD.
+003740     MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP.
+003750     MOVE "CALCULAT" TO AUDIT-PROGRAM-ID.
+003760     MOVE SPACES TO AUDIT-USER-ID.
+003770     IF WS-STATUS-TEXT = "OK"
+003780         SET AUDIT-IS-INFO TO TRUE
+003790     ELSE
+003800         SET AUDIT-IS-ERROR TO TRUE
+003810     END-IF.
+003820     STRING "TRANS " RL-TRANS-NO " " RL-NUM1 " " WS-OPERAT " "
+003830         RL-NUM2 " = " RL-RESULT " (" WS-STATUS-TEXT ")"
+003840         DELIMITED BY SIZE INTO AUDIT-MESSAGE-TEXT.
+003850     IF WS-AUDIT-IS-OPEN
+003860         WRITE AUDIT-LOG-RECORD
+003870     END-IF.
+003880 2950-EXIT.
+003890     EXIT.
+003900
+003910 2960-WRITE-CHECKPOINT.
+003920******************************************************************
+003930* Every WS-CKPT-INTERVAL transactions, records how many have been
+003940* processed so far so a restarted run can skip past them instead
+003950* of reprocessing or double-counting them.
+003960******************************************************************
+003970     DIVIDE WS-TRANS-COUNT BY WS-CKPT-INTERVAL
+003980         GIVING WS-CKPT-QUOTIENT
+003990         REMAINDER WS-CKPT-REMAINDER.
+004000     IF WS-CKPT-REMAINDER = ZERO
+004010         OPEN OUTPUT CHECKPOINT-FILE
+004020         MOVE ZERO TO CHECKPOINT-RECORD
+004030         MOVE WS-TRANS-COUNT TO CKPT-TRANS-COUNT
+004040         MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT
+004050         WRITE CHECKPOINT-RECORD
+004060         CLOSE CHECKPOINT-FILE
+004070     END-IF.
+004080 2960-EXIT.
+004090     EXIT.
+004100
+004110 8000-FINALIZE.
+004120     PERFORM 8060-DISPLAY-MESSAGE THRU 8060-EXIT.
+004130     IF WS-TRANS-IS-OPEN
+004140         CLOSE CALC-TRANS-FILE
+004150     END-IF.
+004160     IF WS-AUDIT-IS-OPEN
+004170         CLOSE AUDIT-LOG-FILE
+004180     END-IF.
+004190     PERFORM 8050-CLEAR-CHECKPOINT THRU 8050-EXIT.
+004200     MOVE WS-TRANS-COUNT TO WS-TRANS-COUNT-ED.
+004210     MOVE WS-ERROR-COUNT TO WS-ERROR-COUNT-ED.
+004220     DISPLAY "Transactions processed : " WS-TRANS-COUNT-ED.
+004230     DISPLAY "Transactions in error   : " WS-ERROR-COUNT-ED.
+004240     IF WS-REPORT-IS-OPEN
+004250         MOVE SPACES TO CALC-REPORT-RECORD
+004260         STRING "TOTAL TRANSACTIONS: " WS-TRANS-COUNT-ED
+004270             " ERRORS: " WS-ERROR-COUNT-ED
+004280             DELIMITED BY SIZE INTO CALC-REPORT-RECORD
+004290         WRITE CALC-REPORT-RECORD
+004300         CLOSE CALC-REPORT-FILE
+004310     END-IF.
+004320 8000-EXIT.
+004330     EXIT.
+004340
+004350 8050-CLEAR-CHECKPOINT.
+004360******************************************************************
+004370* A clean end-of-file finish means there is nothing left to
+004380* restart, so the checkpoint is reset to zero instead of being
+004390* left at the final transaction count.
+004400******************************************************************
+004410     OPEN OUTPUT CHECKPOINT-FILE.
+004420     MOVE ZERO TO CHECKPOINT-RECORD.
+004430     WRITE CHECKPOINT-RECORD.
+004440     CLOSE CHECKPOINT-FILE.
+004450 8050-EXIT.
+004460     EXIT.
+004470
+004480 8060-DISPLAY-MESSAGE.
+004490******************************************************************
+004500* Looks up the run-complete sign-off text in the externalized
+004510* message table and displays it, in place of the old garbled
+004520* working-storage literal that used to sit here.
+004530******************************************************************
+004540     MOVE SPACES TO WS-LOOKUP-TEXT.
+004550     SET WS-MSG-IDX TO 1.
+004560     PERFORM 8070-SCAN-FOR-MESSAGE THRU 8070-EXIT
+004570         UNTIL WS-MSG-IDX > WS-MSG-COUNT.
+004580     IF WS-LOOKUP-TEXT NOT = SPACES
+004590         DISPLAY WS-LOOKUP-TEXT
+004600     END-IF.
+004610 8060-EXIT.
+004620     EXIT.
+004630
+004640 8070-SCAN-FOR-MESSAGE.
+004650     IF WS-TBL-MSG-ID (WS-MSG-IDX) = WS-DONE-MSG-ID
+004660         MOVE WS-TBL-MSG-TEXT (WS-MSG-IDX) TO WS-LOOKUP-TEXT
+004670     END-IF.
+004680     SET WS-MSG-IDX UP BY 1.
+004690 8070-EXIT.
+004700     EXIT.
+004710
+004720** add other procedures here
+004730 END PROGRAM CALCULAT.
