@@ -0,0 +1,45 @@
+000010******************************************************************
+000020* Author:       D. Whitfield
+000030* Installation: Shop Systems - Batch Support
+000040* Date-Written: 2026-08-09
+000050* Date-Compiled:
+000060* Purpose:       Shop-standard timestamp subprogram.  Hands back
+000070*                the current date/time in the shop's standard
+000080*                21-character audit-log format, so every program
+000090*                that stamps a log or report record calls this
+000100*                one routine instead of each coding its own
+000110*                FUNCTION CURRENT-DATE reference.
+000120* Tectonics:     cobc
+000130*
+000140* Modification History
+000150* ---------------------
+000160* 2026-08-09  DW   Original subprogram, factored out of the
+000170*                  identical MOVE FUNCTION CURRENT-DATE TO
+000180*                  WS-AUDIT-TIMESTAMP line repeated in Calculater,
+000190*                  MathOperation, Hello, Compute, and BirthDay.
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000230 PROGRAM-ID. TIMESTMP.
+000240 ENVIRONMENT DIVISION.
+000250*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000260 CONFIGURATION SECTION.
+000270*-----------------------
+000280 DATA DIVISION.
+000290*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000300 WORKING-STORAGE SECTION.
+000310*-----------------------
+000320*-----------------------
+000330 LINKAGE SECTION.
+000340*-----------------------
+000350 01  LK-TIMESTAMP                 PIC X(21).
+000360
+000370*-----------------------
+000380 PROCEDURE DIVISION USING LK-TIMESTAMP.
+000390*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000400 0000-MAINLINE.
+000410     MOVE FUNCTION CURRENT-DATE TO LK-TIMESTAMP.
+000420     GOBACK.
+000430
+000440** add other procedures here
+000450 END PROGRAM TIMESTMP.
