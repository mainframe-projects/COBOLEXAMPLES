@@ -0,0 +1,96 @@
+000010******************************************************************
+000020* Author:       D. Whitfield
+000030* Installation: Shop Systems - Batch Support
+000040* Date-Written: 2026-08-09
+000050* Date-Compiled:
+000060* Purpose:       Presents an operator pick-list for the shop's five
+000070*                standalone programs (HELLO, CALCULATER,
+000080*                WORK-COMPUTE, MATHOPS, BIRTHDAY) and CALLs
+000090*                whichever one the operator selects, so one logon
+000100*                session can drive all five functions instead of
+000110*                the operator relogging into five separate jobs.
+000120* Tectonics:     cobc
+000130*
+000140* Modification History
+000150* ---------------------
+000160* 2026-08-09  DW   Original menu driver.
+000170* 2026-08-09  DW   Changed the CALCULATER/WORK-COMPUTE CALL
+000180*                  literals to CALCULAT/WRKCOMP, matching those
+000190*                  programs' 8-character load-module names
+000200*                  already used by the nightly JCL and their own
+000210*                  AUDIT-PROGRAM-ID literals -- the untruncated
+000220*                  names never resolved.
+000230******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000260 PROGRAM-ID. MAIN-MENU.
+000270 ENVIRONMENT DIVISION.
+000280*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000290 CONFIGURATION SECTION.
+000300*-----------------------
+000310 DATA DIVISION.
+000320*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000330 WORKING-STORAGE SECTION.
+000340*-----------------------
+000350 01  WS-MENU-CHOICE              PIC X(01).
+000360     88  WS-CHOICE-IS-VALID      VALUE '1' '2' '3' '4' '5' '0'.
+000370 01  WS-DONE-SWITCH               PIC X(01) VALUE 'N'.
+000380     88  WS-DONE                  VALUE 'Y'.
+000390*-----------------------
+000400 PROCEDURE DIVISION.
+000410*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000420 MAIN-PROCEDURE.
+000430******************************************************************
+000440* Loops on the pick-list, driving one selected program to
+000450* completion, CANCELing it, and returning to the pick-list, until
+000460* the operator chooses to end the session.
+000470******************************************************************
+000480     PERFORM 1000-SHOW-MENU THRU 1000-EXIT
+000490         UNTIL WS-DONE.
+000500     DISPLAY "Ending session.".
+000510     GOBACK.
+000520
+000530 1000-SHOW-MENU.
+000540     MOVE SPACES TO WS-MENU-CHOICE.
+000550     PERFORM 1050-PROMPT-CHOICE THRU 1050-EXIT
+000560         UNTIL WS-CHOICE-IS-VALID.
+000570     EVALUATE WS-MENU-CHOICE
+000580         WHEN '1'
+000590             CALL "HELLO"
+000600             CANCEL "HELLO"
+000610         WHEN '2'
+000620             CALL "CALCULAT"
+000630             CANCEL "CALCULAT"
+000640         WHEN '3'
+000650             CALL "WRKCOMP"
+000660             CANCEL "WRKCOMP"
+000670         WHEN '4'
+000680             CALL "MATHOPS"
+000690             CANCEL "MATHOPS"
+000700         WHEN '5'
+000710             CALL "BIRTHDAY"
+000720             CANCEL "BIRTHDAY"
+000730         WHEN '0'
+000740             SET WS-DONE TO TRUE
+000750     END-EVALUATE.
+000760 1000-EXIT.
+000770     EXIT.
+000780
+000790 1050-PROMPT-CHOICE.
+000800     DISPLAY " ".
+000810     DISPLAY "1. Sign-on / employee lookup (HELLO)".
+000820     DISPLAY "2. Batch calculator (CALCULATER)".
+000830     DISPLAY "3. Rounding-standards demo (WORK-COMPUTE)".
+000840     DISPLAY "4. Batch arithmetic engine (MATHOPS)".
+000850     DISPLAY "5. Birthday / age report (BIRTHDAY)".
+000860     DISPLAY "0. Exit".
+000870     DISPLAY "Select an option: ".
+000880     ACCEPT WS-MENU-CHOICE.
+000890     IF NOT WS-CHOICE-IS-VALID
+000900         DISPLAY "Invalid selection, please re-enter."
+000910     END-IF.
+000920 1050-EXIT.
+000930     EXIT.
+000940
+000950** add other procedures here
+000960 END PROGRAM MAIN-MENU.
