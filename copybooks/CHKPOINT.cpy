@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Copybook:    CHKPOINT
+      * Author:      D. Whitfield
+      * Installation: Shop Systems - Batch Support
+      * Date-Written: 2026-08-09
+      * Purpose:     Common checkpoint-record layout for the shop's
+      *              batch transaction engines.  Holds the count of
+      *              transactions already processed as of the last
+      *              checkpoint, so a restarted run can skip past them
+      *              instead of reprocessing or double-counting them.
+      *
+      * Modification History
+      * --------------------
+      * 2026-08-09  DW   Original layout, introduced for Calculater's
+      *                  and MathOperation's batch transaction engines.
+      * 2026-08-09  DW   Added the error count and, for MathOperation's
+      *                  richer end-of-run summary, the running result
+      *                  count/total/min/max and reconciliation total/
+      *                  mismatch count.  A restarted run now restores
+      *                  these from the checkpoint instead of resuming
+      *                  with them reset to zero, so its summary and
+      *                  report trailer reflect the whole batch instead
+      *                  of only the transactions processed since the
+      *                  restart.  Calculater only populates the first
+      *                  two fields; the rest sit at zero for it.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-TRANS-COUNT            PIC 9(05).
+           05  CKPT-ERROR-COUNT            PIC 9(05).
+           05  CKPT-RESULT-COUNT           PIC 9(05).
+           05  CKPT-RESULT-TOTAL           PIC S9(11)V99 SIGN IS
+                                           LEADING SEPARATE CHARACTER.
+           05  CKPT-RESULT-MIN             PIC S9(09)V99 SIGN IS
+                                           LEADING SEPARATE CHARACTER.
+           05  CKPT-RESULT-MAX             PIC S9(09)V99 SIGN IS
+                                           LEADING SEPARATE CHARACTER.
+           05  CKPT-RECON-TOTAL            PIC S9(11)V99 SIGN IS
+                                           LEADING SEPARATE CHARACTER.
+           05  CKPT-RECON-MISMATCH-COUNT   PIC 9(05).
