@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook:    PERSNAME
+      * Author:      D. Whitfield
+      * Installation: Shop Systems - Batch Support
+      * Date-Written: 2026-08-09
+      * Purpose:     Common person-name layout.  Shared by every
+      *              program that accepts or stores someone's name
+      *              (sign-on, employee master, HR extracts) so a
+      *              single layout change updates every caller instead
+      *              of each program inventing its own ad hoc name
+      *              fields.
+      *
+      * Modification History
+      * --------------------
+      * 2026-08-09  DW   Original layout, factored out of Hello.cob's
+      *                  ten-character First-Name/Last-Name fields and
+      *                  EMPMAST's flat EMP-NAME-FIELDS group.
+      ******************************************************************
+           05  PERSON-LAST-NAME            PIC X(22).
+           05  PERSON-FIRST-NAME           PIC X(18).
