@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook:    MSGTABLE
+      * Author:      D. Whitfield
+      * Installation: Shop Systems - Batch Support
+      * Date-Written: 2026-08-09
+      * Purpose:     Common record layout for an externalized operator-
+      *              message file.  Programs that need to display a
+      *              legible, reviewable operator-facing message load
+      *              rows of this layout into a table at startup and
+      *              look messages up by ID, instead of burying literal
+      *              text in working-storage.  Keeping the text outside
+      *              the program also means another language's wording
+      *              can be added later as more rows, without a code
+      *              change.
+      *
+      * Modification History
+      * --------------------
+      * 2026-08-09  DW   Original layout, factored out of Calculater's
+      *                  message-table load.
+      ******************************************************************
+       01  MSG-TABLE-RECORD.
+           05  MSG-ID                      PIC 9(03).
+           05  MSG-TEXT                    PIC X(50).
