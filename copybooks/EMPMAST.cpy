@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Copybook:    EMPMAST
+      * Author:      D. Whitfield
+      * Installation: Shop Systems - Batch Support
+      * Date-Written: 2018-03-12
+      * Purpose:     Common record layout for the EMPLOYEE-MASTER
+      *              file.  Shared by every program that reads or
+      *              validates against the employee master (sign-on
+      *              lookup, birthday/age reporting, etc.) so that a
+      *              single layout change updates every caller.
+      *
+      * Modification History
+      * --------------------
+      * 2018-03-12  DW   Original layout.
+      * 2026-08-09  DW   Replaced the flat EMP-NAME-FIELDS group with
+      *                  the shared PERSNAME copybook (EMP-LAST-NAME /
+      *                  EMP-FIRST-NAME), same overall width.
+      ******************************************************************
+       01  EMP-MASTER-RECORD.
+           05  EMP-ID                      PIC X(06).
+           COPY PERSNAME REPLACING PERSON-LAST-NAME BY EMP-LAST-NAME
+               PERSON-FIRST-NAME BY EMP-FIRST-NAME.
+           05  EMP-BIRTH-DATE.
+               10  EMP-BIRTH-YY             PIC 9(02).
+               10  EMP-BIRTH-MM             PIC 9(02).
+               10  EMP-BIRTH-DD             PIC 9(02).
+           05  EMP-HIRE-YYMMDD              PIC 9(06).
+           05  EMP-ACTIVE-SWITCH            PIC X(01).
+               88  EMP-IS-ACTIVE            VALUE 'A'.
+               88  EMP-IS-INACTIVE          VALUE 'I'.
+           05  FILLER                       PIC X(10).
