@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook:    AUDITLOG
+      * Author:      D. Whitfield
+      * Installation: Shop Systems - Batch Support
+      * Date-Written: 2026-08-09
+      * Purpose:     Common record layout for the shop-wide audit/
+      *              error log.  Every program that needs a permanent,
+      *              reviewable record of what it did or what went
+      *              wrong writes one record per event here, instead
+      *              of only DISPLAYing the message to a console that
+      *              nobody keeps.
+      *
+      * Modification History
+      * --------------------
+      * 2026-08-09  DW   Original layout, introduced for Calculater's
+      *                  per-transaction audit trail.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-TIMESTAMP             PIC X(21).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUDIT-PROGRAM-ID            PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUDIT-SEVERITY              PIC X(05).
+               88  AUDIT-IS-INFO           VALUE 'INFO '.
+               88  AUDIT-IS-WARNING        VALUE 'WARN '.
+               88  AUDIT-IS-ERROR          VALUE 'ERROR'.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUDIT-USER-ID               PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUDIT-MESSAGE-TEXT          PIC X(80).
