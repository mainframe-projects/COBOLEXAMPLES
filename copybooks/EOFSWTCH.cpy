@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:    EOFSWTCH
+      * Author:      D. Whitfield
+      * Installation: Shop Systems - Batch Support
+      * Date-Written: 2026-08-09
+      * Purpose:     Common end-of-file switch, used identically by
+      *              every program in the shop that drives a read loop
+      *              off a single EOF flag, instead of each program
+      *              declaring its own copy of the same three lines.
+      *
+      * Modification History
+      * --------------------
+      * 2026-08-09  DW   Original layout, factored out of the identical
+      *                  WS-EOF-SWITCH group already present in Hello,
+      *                  BirthDay, Compute, Calculater, and MathOperation.
+      ******************************************************************
+       01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+           88  WS-NOT-EOF              VALUE 'N'.
