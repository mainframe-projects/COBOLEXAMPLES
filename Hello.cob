@@ -1,47 +1,304 @@
-      ******************************************************************
-      * Author:Kadir
-      * Date:31/10/2015
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. HELLO.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 WS-NUM1 PIC 9(2) VALUE 20.
-       01 WS-NUM2 PIC A(10) VALUE 'selam'.
-       01 User-Name.
-           05 First-Name PIC X(10).
-           05 Last-Name  PIC X(10).
-
-      *-----------------------
-       PROCEDURE DIVISION.
-
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-            DISPLAY 'Adýnýz:'.
-            ACCEPT First-Name.
-            DISPLAY 'SoyAdýnýz:'.
-            ACCEPT Last-Name.
-            IF First-Name = 'Kadir' THEN
-                DISPLAY "Doðru"
-            END-IF.
-            DISPLAY 'Adýnýz : ' First-Name.
-            DISPLAY 'SoyAdýnýz : ' Last-Name.
-            DISPLAY User-Name.
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM HELLO.
+000010******************************************************************
+000020* Author:       D. Whitfield
+000030* Installation: Shop Systems - Batch Support
+000040* Date-Written:  2015-10-31
+000050* Date-Compiled:
+000060* Purpose:       Sign-on greeting/validation program.  Accepts an
+000070*                operator's first and last name and confirms
+000080*                whether they are a recognized employee.
+000090* Tectonics:     cobc
+000100*
+000110* Modification History
+000120* ---------------------
+000130* 2015-10-31  KY   Original console demonstration, validated the
+000140*                  operator's first name against a literal 'Kadir'
+000150*                  hardcoded in the source.
+000160* 2026-08-09  DW   Replaced the hardcoded name literal with a real
+000170*                  lookup against the shared EMPLOYEE-MASTER file.
+000180* 2026-08-09  DW   Added blank-input validation with re-prompting
+000190*                  on both ACCEPT statements.
+000200* 2026-08-09  DW   Replaced the ten-character First-Name/Last-Name
+000210*                  fields with the shared PERSNAME copybook, also
+000220*                  now used by the employee master record.
+000230* 2026-08-09  DW   Changed the terminal STOP RUN to GOBACK so this
+000240*                  program returns control correctly when CALLed
+000250*                  from MAIN-MENU instead of ending the whole run
+000260*                  unit; standalone execution is unaffected.
+000270* 2026-08-09  DW   Added the shop-standard audit log so the master
+000280*                  file open failure and the result of each
+000290*                  sign-on lookup are recorded permanently instead
+000300*                  of only appearing on the console.
+000310* 2026-08-09  DW   Switched the audit-log timestamp to the shared
+000320*                  TIMESTMP subprogram instead of its own FUNCTION
+000330*                  CURRENT-DATE reference.
+000340* 2026-08-09  DW   Added a failed-attempt counter that locks the
+000350*                  sign-on out after three bad tries in a run,
+000360*                  with every attempt and the lockout itself
+000370*                  written to the audit log; previously there was
+000380*                  no limit on how many times First-Name/Last-Name
+000390*                  could be retried.
+000400* 2026-08-09  DW   Guarded the lockout audit-message STRING with
+000410*                  an ON OVERFLOW clause -- the literal text plus
+000420*                  a full-width name pair could exceed
+000430*                  WS-AUDIT-MESSAGE-TEXT and get silently clipped
+000440*                  by GnuCOBOL, corrupting the one audit record
+000450*                  that most needs to stay legible.
+000460* 2026-08-09  DW   Trimmed the lockout STRING's name operands with
+000470*                  FUNCTION TRIM -- DELIMITED BY SIZE was moving
+000480*                  the full declared width of both name fields
+000490*                  regardless of the actual name length, so the
+000500*                  ON OVERFLOW fallback fired on every lockout and
+000510*                  the audit trail never recorded which operator
+000520*                  was actually locked out.
+000530* 2026-08-09  DW   Set RETURN-CODE to 12 on lockout (including the
+000540*                  EMPMAST open-failure path, which forces a
+000550*                  lockout exit the same way) so the nightly JCL's
+000560*                  COND= checks have a real return code to test --
+000570*                  every program used to exit 0 no matter what
+000580*                  happened, leaving downstream steps unable to
+000590*                  detect an upstream failure.
+000600******************************************************************
+000610 IDENTIFICATION DIVISION.
+000620*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000630 PROGRAM-ID. HELLO.
+000640 ENVIRONMENT DIVISION.
+000650*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000660 CONFIGURATION SECTION.
+000670*-----------------------
+000680 INPUT-OUTPUT SECTION.
+000690*-----------------------
+000700 FILE-CONTROL.
+000710     SELECT EMP-MASTER-FILE ASSIGN TO "EMPMAST"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-EMPMAST-STATUS.
+000740     SELECT AUDIT-LOG-FILE ASSIGN TO "HELOAUDT"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-AUDIT-STATUS.
+000770 DATA DIVISION.
+000780*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000790 FILE SECTION.
+000800*-----------------------
+000810 FD  EMP-MASTER-FILE.
+000820     COPY EMPMAST.
+000830 FD  AUDIT-LOG-FILE.
+000840     COPY AUDITLOG.
+000850 WORKING-STORAGE SECTION.
+000860*-----------------------
+000870 01 WS-NUM1 PIC 9(2) VALUE 20.
+000880 01 WS-NUM2 PIC A(10) VALUE 'selam'.
+000890 01 User-Name.
+000900     COPY PERSNAME REPLACING PERSON-LAST-NAME BY OPER-LAST-NAME
+000910         PERSON-FIRST-NAME BY OPER-FIRST-NAME.
+000920 01  WS-EMPMAST-STATUS           PIC X(02).
+000930 01  WS-EMPMAST-OPEN-SWITCH      PIC X(01) VALUE 'N'.
+000940     88  WS-EMPMAST-IS-OPEN      VALUE 'Y'.
+000950 01  WS-AUDIT-STATUS             PIC X(02).
+000960 01  WS-AUDIT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+000970     88  WS-AUDIT-IS-OPEN        VALUE 'Y'.
+000980 01  WS-AUDIT-TIMESTAMP          PIC X(21).
+000990 01  WS-STATUS-TEXT              PIC X(20).
+001000 01  WS-AUDIT-MESSAGE-TEXT       PIC X(80).
+001010 COPY EOFSWTCH.
+001020 01  WS-FOUND-SWITCH             PIC X(01) VALUE 'N'.
+001030     88  WS-EMPLOYEE-FOUND       VALUE 'Y'.
+001040 01  WS-VALID-SWITCH             PIC X(01) VALUE 'N'.
+001050     88  WS-INPUT-IS-VALID       VALUE 'Y'.
+001060     88  WS-NOT-VALID            VALUE 'N'.
+001070 01  WS-LOCKED-SWITCH            PIC X(01) VALUE 'N'.
+001080     88  WS-IS-LOCKED            VALUE 'Y'.
+001090 01  WS-MAX-ATTEMPTS             PIC 9(02) COMP VALUE 3.
+001100 01  WS-FAILED-ATTEMPTS         PIC 9(02) COMP VALUE ZERO.
+001110 01  WS-FAILED-ATTEMPTS-ED       PIC Z9.
+001120
+001130*-----------------------
+001140 PROCEDURE DIVISION.
+001150*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001160 MAIN-PROCEDURE.
+001170******************************************************************
+001180* Accepts the operator's name, then looks it up against the
+001190* employee master file instead of comparing it to a single
+001200* literal baked into the source.
+001210******************************************************************
+001220     OPEN OUTPUT AUDIT-LOG-FILE.
+001230     IF WS-AUDIT-STATUS = "00"
+001240         SET WS-AUDIT-IS-OPEN TO TRUE
+001250     END-IF.
+001260     PERFORM 1900-SIGN-ON-ATTEMPT THRU 1900-EXIT
+001270         UNTIL WS-EMPLOYEE-FOUND OR WS-IS-LOCKED.
+001280     IF WS-IS-LOCKED
+001290         DISPLAY "SIGN-ON LOCKED OUT - TOO MANY FAILED ATTEMPTS"
+001300         MOVE 12 TO RETURN-CODE
+001310     END-IF.
+001320     DISPLAY 'Adiniz : ' OPER-FIRST-NAME.
+001330     DISPLAY 'Soyadiniz : ' OPER-LAST-NAME.
+001340     DISPLAY User-Name.
+001350     IF WS-AUDIT-IS-OPEN
+001360         CLOSE AUDIT-LOG-FILE
+001370     END-IF.
+001380     GOBACK.
+001390
+001400 1900-SIGN-ON-ATTEMPT.
+001410******************************************************************
+001420* Accepts one name, looks it up, and writes the audit entry for
+001430* that attempt.  After WS-MAX-ATTEMPTS bad tries in a row the ID
+001440* is locked out for the rest of this run instead of being left
+001450* open to unlimited retries.
+001460******************************************************************
+001470     PERFORM 1000-ACCEPT-FIRST-NAME THRU 1000-EXIT.
+001480     PERFORM 1100-ACCEPT-LAST-NAME THRU 1100-EXIT.
+001490     PERFORM 2000-LOOKUP-EMPLOYEE THRU 2000-EXIT.
+001500     IF WS-EMPLOYEE-FOUND
+001510         DISPLAY "Dogru"
+001520         MOVE "OK" TO WS-STATUS-TEXT
+001530         MOVE SPACES TO WS-AUDIT-MESSAGE-TEXT
+001540         STRING "SIGN-ON OK: " OPER-FIRST-NAME " " OPER-LAST-NAME
+001550             DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE-TEXT
+001560         PERFORM 9000-WRITE-AUDIT-ENTRY THRU 9000-EXIT
+001570     ELSE
+001580         IF NOT WS-IS-LOCKED
+001590             ADD 1 TO WS-FAILED-ATTEMPTS
+001600             MOVE WS-FAILED-ATTEMPTS TO WS-FAILED-ATTEMPTS-ED
+001610             DISPLAY "Employee not recognized"
+001620             IF WS-FAILED-ATTEMPTS >= WS-MAX-ATTEMPTS
+001630                 SET WS-IS-LOCKED TO TRUE
+001640                 MOVE "ERROR" TO WS-STATUS-TEXT
+001650                 MOVE SPACES TO WS-AUDIT-MESSAGE-TEXT
+001660                 STRING "SIGN-ON LOCKED OUT: "
+001670                     FUNCTION TRIM(OPER-FIRST-NAME) " "
+001680                     FUNCTION TRIM(OPER-LAST-NAME) " AFTER "
+001690                     WS-FAILED-ATTEMPTS-ED " FAILED ATTEMPTS"
+001700                     DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE-TEXT
+001710                     ON OVERFLOW
+001720                         MOVE "SIGN-ON LOCKED OUT (TRUNCATED)"
+001730                             TO WS-AUDIT-MESSAGE-TEXT
+001740                 END-STRING
+001750             ELSE
+001760                 MOVE "NOT FOUND" TO WS-STATUS-TEXT
+001770                 MOVE SPACES TO WS-AUDIT-MESSAGE-TEXT
+001780                 STRING "SIGN-ON FAILED: " OPER-FIRST-NAME " "
+001790                     OPER-LAST-NAME
+001800                     DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE-TEXT
+001810             END-IF
+001820             PERFORM 9000-WRITE-AUDIT-ENTRY THRU 9000-EXIT
+001830         END-IF
+001840     END-IF.
+001850 1900-EXIT.
+001860     EXIT.
+001870
+001880 1000-ACCEPT-FIRST-NAME.
+001890******************************************************************
+001900* Re-prompts until the operator keys in something other than a
+001910* blank ACCEPT or an all-spaces name, instead of letting an empty
+001920* sign-on flow silently through to the lookup.
+001930******************************************************************
+001940     SET WS-NOT-VALID TO TRUE.
+001950     PERFORM 1050-PROMPT-FIRST-NAME THRU 1050-EXIT
+001960         UNTIL WS-INPUT-IS-VALID.
+001970 1000-EXIT.
+001980     EXIT.
+001990
+002000 1050-PROMPT-FIRST-NAME.
+002010     DISPLAY 'Adiniz:'.
+002020     ACCEPT OPER-FIRST-NAME.
+002030     IF OPER-FIRST-NAME NOT = SPACES
+002040         SET WS-INPUT-IS-VALID TO TRUE
+002050     ELSE
+002060         DISPLAY "Name cannot be blank, please re-enter."
+002070     END-IF.
+002080 1050-EXIT.
+002090     EXIT.
+002100
+002110 1100-ACCEPT-LAST-NAME.
+002120     SET WS-NOT-VALID TO TRUE.
+002130     PERFORM 1150-PROMPT-LAST-NAME THRU 1150-EXIT
+002140         UNTIL WS-INPUT-IS-VALID.
+002150 1100-EXIT.
+002160     EXIT.
+002170
+002180 1150-PROMPT-LAST-NAME.
+002190     DISPLAY 'Soyadiniz:'.
+002200     ACCEPT OPER-LAST-NAME.
+002210     IF OPER-LAST-NAME NOT = SPACES
+002220         SET WS-INPUT-IS-VALID TO TRUE
+002230     ELSE
+002240         DISPLAY "Name cannot be blank, please re-enter."
+002250     END-IF.
+002260 1150-EXIT.
+002270     EXIT.
+002280
+002290 2000-LOOKUP-EMPLOYEE.
+002300******************************************************************
+002310* Searches the employee master file one record at a time for a
+002320* first/last name matching what the operator just typed in.
+002330* Resets the shared EOF switch first since a non-lockout retry
+002340* calls this paragraph more than once in the same run.
+002350******************************************************************
+002360     SET WS-NOT-EOF TO TRUE.
+002370     OPEN INPUT EMP-MASTER-FILE.
+002380     IF WS-EMPMAST-STATUS NOT = "00"
+002390         DISPLAY "EMPMAST OPEN FAILED, STATUS " WS-EMPMAST-STATUS
+002400         MOVE "ERROR" TO WS-STATUS-TEXT
+002410         MOVE SPACES TO WS-AUDIT-MESSAGE-TEXT
+002420         STRING "EMPMAST OPEN FAILED, STATUS " WS-EMPMAST-STATUS
+002430             DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE-TEXT
+002440         PERFORM 9000-WRITE-AUDIT-ENTRY THRU 9000-EXIT
+002450         SET WS-IS-LOCKED TO TRUE
+002460         GO TO 2000-EXIT
+002470     END-IF.
+002480     SET WS-EMPMAST-IS-OPEN TO TRUE.
+002490     PERFORM 2100-READ-EMP-MASTER THRU 2100-EXIT.
+002500     PERFORM 2200-MATCH-EMPLOYEE THRU 2200-EXIT
+002510         UNTIL WS-EOF OR WS-EMPLOYEE-FOUND.
+002520     IF WS-EMPMAST-IS-OPEN
+002530         CLOSE EMP-MASTER-FILE
+002540     END-IF.
+002550 2000-EXIT.
+002560     EXIT.
+002570
+002580 2100-READ-EMP-MASTER.
+002590     READ EMP-MASTER-FILE
+002600         AT END
+002610             SET WS-EOF TO TRUE
+002620     END-READ.
+002630 2100-EXIT.
+002640     EXIT.
+002650
+002660 2200-MATCH-EMPLOYEE.
+002670     IF EMP-LAST-NAME = OPER-LAST-NAME
+002680         AND EMP-FIRST-NAME = OPER-FIRST-NAME
+002690         SET WS-EMPLOYEE-FOUND TO TRUE
+002700     ELSE
+002710         PERFORM 2100-READ-EMP-MASTER THRU 2100-EXIT
+002720     END-IF.
+002730 2200-EXIT.
+002740     EXIT.
+002750
+002760 9000-WRITE-AUDIT-ENTRY.
+002770******************************************************************
+002780* Stamps and writes one audit record.  The caller sets
+002790* WS-STATUS-TEXT and AUDIT-MESSAGE-TEXT before PERFORMing this
+002800* paragraph.
+002810******************************************************************
+002820     CALL "TIMESTMP" USING WS-AUDIT-TIMESTAMP.
+002830     MOVE SPACES TO AUDIT-LOG-RECORD.
+002840     MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP.
+002850     MOVE "HELLO   " TO AUDIT-PROGRAM-ID.
+002860     MOVE SPACES TO AUDIT-USER-ID.
+002870     MOVE WS-AUDIT-MESSAGE-TEXT TO AUDIT-MESSAGE-TEXT.
+002880     IF WS-STATUS-TEXT = "OK"
+002890         SET AUDIT-IS-INFO TO TRUE
+002900     ELSE
+002910         IF WS-STATUS-TEXT = "ERROR"
+002920             SET AUDIT-IS-ERROR TO TRUE
+002930         ELSE
+002940             SET AUDIT-IS-WARNING TO TRUE
+002950         END-IF
+002960     END-IF.
+002970     IF WS-AUDIT-IS-OPEN
+002980         WRITE AUDIT-LOG-RECORD
+002990     END-IF.
+003000 9000-EXIT.
+003010     EXIT.
+003020
+003030** add other procedures here
+003040 END PROGRAM HELLO.
