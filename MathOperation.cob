@@ -1,76 +1,562 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 ws-num1 PIC 9.
-       01 ws-num2 PIC 9.
-       01 ws-num3 PIC 9.
-       01 result PIC 99.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-
-            MOVE 2 TO ws-num1.
-            MOVE 2 TO ws-num2.
-            MOVE 2 TO ws-num3.
-            DISPLAY "ilk ws-num1 deðeri : "ws-num1.
-            DISPLAY "ilk ws-num2 deðeri : "ws-num2.
-
-
-      * ADD eðer GIVING kullanýrsa ws-num2 ilk deðeri deðiþmiyor
-      * kullanýlmazsa deðiþiyor.
-            ADD ws-num1 TO ws-num2 GIVING result.
-            DISPLAY "result "result.
-            DISPLAY "ws-num2 : "ws-num2.
-
-            ADD ws-num1 TO ws-num2
-            DISPLAY "ws-num2 : "ws-num2.
-            DISPLAY "Size error ADD".
-
-            ADD 10 TO ws-num1
-            ON SIZE ERROR DISPLAY "Taþma oldu".
-            DISPLAY "ws-num1 : "ws-num1.
-
-            ADD 7 TO ws-num1
-            ON SIZE ERROR DISPLAY "Taþma oldu".
-            DISPLAY "ws-num1 : "ws-num1.
-
-            SUBTRACT 1 FROM ws-num1 GIVING result.
-            DISPLAY "subtract result :"result.
-            DISPLAY "ws-num1 : "ws-num1.
-
-            MULTIPLY 2 BY ws-num1 GIVING result.
-            DISPLAY "multýply result :"result.
-            DISPLAY "ws-num1 : "ws-num1.
-
-            DIVIDE  ws-num1 BY 2 GIVING result.
-            DISPLAY "multýply result :"result.
-            DISPLAY "ws-num1 : "ws-num1.
-
-
-
-
-
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* Author:       D. Whitfield
+000030* Installation: Shop Systems - Batch Support
+000040* Date-Written: 2017-02-14
+000050* Date-Compiled:
+000060* Purpose:       Reads a batch of arithmetic requests and produces
+000070*                one result line per request, plus an end-of-run
+000080*                summary (count, min, max, average result) across
+000090*                the whole batch.
+000100* Tectonics:     cobc
+000110*
+000120* Modification History
+000130* ---------------------
+000140* 2017-02-14  DW   Original console demonstration.  Only the two
+000150*                  ADD statements against ws-num1 were guarded
+000160*                  with ON SIZE ERROR.
+000170* 2026-08-09  DW   Added ON SIZE ERROR protection to SUBTRACT,
+000180*                  MULTIPLY, and DIVIDE as well, and guarded the
+000190*                  DIVIDE against a zero divisor, so the same
+000200*                  overflow/error handling now covers all four
+000210*                  operations consistently.
+000220* 2026-08-09  DW   Widened "result" from PIC 99 to PIC S9(07) so
+000230*                  MULTIPLY no longer overflows once ws-num1
+000240*                  climbs past single digits, and added an audit
+000250*                  log entry for every size-error event so an
+000260*                  overflowed calculation is recorded, not just
+000270*                  flashed to the console and lost.
+000280* 2026-08-09  DW   Converted the hardcoded demo sequence into a
+000290*                  batch transaction-file engine, following the
+000300*                  same pattern as CALCULATER, with an end-of-run
+000310*                  summary report of count/min/max/average result.
+000320* 2026-08-09  DW   Gave the program its own PROGRAM-ID so it no
+000330*                  longer collides with other shop programs when
+000340*                  linked into the same load set, and switched
+000350*                  the end-of-file switch to the shared copybook.
+000360* 2026-08-09  DW   Changed the terminal STOP RUN to GOBACK so this
+000370*                  program returns control correctly when CALLed
+000380*                  from MAIN-MENU instead of ending the whole run
+000390*                  unit; standalone execution is unaffected.
+000400* 2026-08-09  DW   Added periodic checkpoint/restart so a run that
+000410*                  abends partway through a large transaction file
+000420*                  can resume after the last checkpoint instead of
+000430*                  reprocessing or double-counting transactions.
+000440* 2026-08-09  DW   Switched the audit-log timestamp to the shared
+000450*                  TIMESTMP subprogram instead of its own FUNCTION
+000460*                  CURRENT-DATE reference.
+000470* 2026-08-09  DW   Added a control-total reconciliation step that
+000480*                  recomputes every successful result a second,
+000490*                  independent way (accumulating into an operand
+000500*                  copy instead of using GIVING) and compares the
+000510*                  running totals, so a batch run's numbers can be
+000520*                  trusted rather than taken on faith from the
+000530*                  GIVING path alone.
+000540* 2026-08-09  DW   Set RETURN-CODE to 12 on the MATHTRAN open
+000550*                  failure so the nightly JCL's COND= checks have
+000560*                  a real return code to test.  Also moved
+000570*                  MATHRPT's open to after the checkpoint read and
+000580*                  switched it to OPEN EXTEND on a restart, and
+000590*                  carried the running error/result/reconciliation
+000600*                  statistics through the checkpoint the same way
+000610*                  -- they used to reset to zero every run, so a
+000620*                  restarted batch's summary and report trailer
+000630*                  only reflected the transactions processed after
+000640*                  the restart even though the transaction count
+000650*                  itself already covered the whole batch.  Added
+000660*                  a transactions-vs-results+errors footing check
+000670*                  to the reconciliation verdict -- the existing
+000680*                  per-transaction recompute can never disagree
+000690*                  with itself at the same operand precision, so
+000700*                  it could not actually catch a miscounted batch;
+000710*                  the footing check can.
+000720******************************************************************
+000730 IDENTIFICATION DIVISION.
+000740*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000750 PROGRAM-ID. MATHOPS.
+000760 ENVIRONMENT DIVISION.
+000770*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000780 CONFIGURATION SECTION.
+000790*-----------------------
+000800 INPUT-OUTPUT SECTION.
+000810*-----------------------
+000820 FILE-CONTROL.
+000830     SELECT MATH-TRANS-FILE ASSIGN TO "MATHTRAN"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-TRANS-STATUS.
+000860     SELECT MATH-REPORT-FILE ASSIGN TO "MATHRPT"
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-REPORT-STATUS.
+000890     SELECT AUDIT-LOG-FILE ASSIGN TO "MATHAUDT"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-AUDIT-STATUS.
+000920     SELECT CHECKPOINT-FILE ASSIGN TO "MATHCKPT"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-CKPT-STATUS.
+000950 DATA DIVISION.
+000960*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000970 FILE SECTION.
+000980*-----------------------
+000990 FD  MATH-TRANS-FILE.
+001000 01  MATH-TRANS-RECORD.
+001010     05  TR-NUM1                 PIC S9(07)V99 SIGN IS
+001020                                  LEADING SEPARATE CHARACTER.
+001030     05  TR-NUM2                 PIC S9(07)V99 SIGN IS
+001040                                  LEADING SEPARATE CHARACTER.
+001050     05  TR-OPERAT               PIC X(01).
+001060 FD  MATH-REPORT-FILE.
+001070 01  MATH-REPORT-RECORD          PIC X(80).
+001080 FD  AUDIT-LOG-FILE.
+001090     COPY AUDITLOG.
+001100 FD  CHECKPOINT-FILE.
+001110     COPY CHKPOINT.
+001120
+001130 WORKING-STORAGE SECTION.
+001140 01  WS-TRANS-STATUS             PIC X(02).
+001150 01  WS-TRANS-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+001160     88  WS-TRANS-IS-OPEN        VALUE 'Y'.
+001170 01  WS-REPORT-STATUS            PIC X(02).
+001180 01  WS-REPORT-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+001190     88  WS-REPORT-IS-OPEN       VALUE 'Y'.
+001200 01  WS-AUDIT-STATUS             PIC X(02).
+001210 01  WS-AUDIT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+001220     88  WS-AUDIT-IS-OPEN        VALUE 'Y'.
+001230 01  WS-AUDIT-TIMESTAMP          PIC X(21).
+001240 01  WS-STATUS-TEXT              PIC X(20).
+001250 01  WS-CKPT-STATUS              PIC X(02).
+001260 01  WS-CKPT-OPEN-SWITCH         PIC X(01) VALUE 'N'.
+001270     88  WS-CKPT-IS-OPEN         VALUE 'Y'.
+001280 01  WS-CKPT-INTERVAL            PIC 9(03) COMP VALUE 100.
+001290 01  WS-SKIP-COUNT               PIC 9(05) COMP VALUE ZERO.
+001300 01  WS-CKPT-REMAINDER           PIC 9(05) COMP VALUE ZERO.
+001310 01  WS-CKPT-QUOTIENT            PIC 9(05) COMP VALUE ZERO.
+001320 COPY EOFSWTCH.
+001330 01  WS-OPERAT                   PIC A(01).
+001340 01  ws-num1                     PIC S9(07)V99.
+001350 01  ws-num2                     PIC S9(07)V99.
+001360 01  result                      PIC S9(09)V99.
+001370 01  WS-TRANS-COUNT              PIC 9(05) COMP VALUE ZERO.
+001380 01  WS-ERROR-COUNT              PIC 9(05) COMP VALUE ZERO.
+001390 01  WS-RESULT-COUNT             PIC 9(05) COMP VALUE ZERO.
+001400 01  WS-RESULT-TOTAL             PIC S9(11)V99 VALUE ZERO.
+001410 01  WS-RESULT-MIN               PIC S9(09)V99.
+001420 01  WS-RESULT-MAX               PIC S9(09)V99.
+001430 01  WS-RESULT-AVERAGE           PIC S9(09)V99 VALUE ZERO.
+001440 01  WS-RECON-VALUE              PIC S9(09)V99.
+001450 01  WS-RECON-STATUS             PIC X(20).
+001460 01  WS-RECON-TOTAL              PIC S9(11)V99 VALUE ZERO.
+001470 01  WS-RECON-MISMATCH-COUNT     PIC 9(05) COMP VALUE ZERO.
+001480 01  WS-RECON-MISMATCH-COUNT-ED  PIC ZZZZ9.
+001490 01  WS-TRANS-COUNT-ED           PIC ZZZZ9.
+001500 01  WS-ERROR-COUNT-ED           PIC ZZZZ9.
+001510 01  WS-RESULT-COUNT-ED          PIC ZZZZ9.
+001520 01  WS-FOOTING-TOTAL            PIC 9(05) COMP VALUE ZERO.
+001530 01  WS-FOOTING-TOTAL-ED         PIC ZZZZ9.
+001540 01  WS-RESULT-LINE.
+001550     05  RL-TRANS-NO             PIC ZZZZ9.
+001560     05  FILLER                  PIC X(03) VALUE SPACES.
+001570     05  RL-NUM1                 PIC -(7).99.
+001580     05  FILLER                  PIC X(01) VALUE SPACES.
+001590     05  RL-OPERAT               PIC X(01).
+001600     05  FILLER                  PIC X(01) VALUE SPACES.
+001610     05  RL-NUM2                 PIC -(7).99.
+001620     05  FILLER                  PIC X(03) VALUE SPACES.
+001630     05  RL-EQUALS               PIC X(01) VALUE '='.
+001640     05  FILLER                  PIC X(01) VALUE SPACES.
+001650     05  RL-RESULT               PIC -(9).99.
+001660     05  FILLER                  PIC X(03) VALUE SPACES.
+001670     05  RL-STATUS               PIC X(20).
+001680*-----------------------
+001690 PROCEDURE DIVISION.
+001700*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001710 0000-MAINLINE.
+001720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001730     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001740         UNTIL WS-EOF.
+001750     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001760     GOBACK.
+001770
+001780 1000-INITIALIZE.
+001790     OPEN OUTPUT AUDIT-LOG-FILE.
+001800     IF WS-AUDIT-STATUS = "00"
+001810         SET WS-AUDIT-IS-OPEN TO TRUE
+001820     END-IF.
+001830     OPEN INPUT MATH-TRANS-FILE.
+001840     IF WS-TRANS-STATUS NOT = "00"
+001850         DISPLAY "MATHTRAN OPEN FAILED, STATUS " WS-TRANS-STATUS
+001860         SET WS-EOF TO TRUE
+001870         MOVE 12 TO RETURN-CODE
+001880     ELSE
+001890         SET WS-TRANS-IS-OPEN TO TRUE
+001900         PERFORM 1120-APPLY-CHECKPOINT THRU 1120-EXIT
+001910         IF WS-SKIP-COUNT > ZERO
+001920             DISPLAY "RESTART: SKIPPING " WS-SKIP-COUNT
+001930                 " ALREADY-PROCESSED TRANSACTIONS"
+001940             PERFORM 1150-SKIP-TRANSACTIONS THRU 1150-EXIT
+001950         END-IF
+001960         PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT
+001970     END-IF.
+001980     PERFORM 1125-OPEN-REPORT-FILE THRU 1125-EXIT.
+001990 1000-EXIT.
+002000     EXIT.
+002010
+002020 1100-READ-TRANSACTION.
+002030     READ MATH-TRANS-FILE
+002040         AT END
+002050             SET WS-EOF TO TRUE
+002060     END-READ.
+002070 1100-EXIT.
+002080     EXIT.
+002090
+002100 1120-APPLY-CHECKPOINT.
+002110******************************************************************
+002120* Looks for a checkpoint record left by a prior run that abended
+002130* partway through this transaction file.  If one is found, its
+002140* transaction count becomes the number of leading records this
+002150* run will skip instead of reprocessing, and its running
+002160* statistics become this run's starting statistics, so the
+002170* end-of-run summary and report trailer cover the whole batch
+002180* instead of only the transactions processed after the restart.
+002190******************************************************************
+002200     OPEN INPUT CHECKPOINT-FILE.
+002210     IF WS-CKPT-STATUS = "00"
+002220         READ CHECKPOINT-FILE
+002230             AT END
+002240                 CONTINUE
+002250         END-READ
+002260         IF WS-CKPT-STATUS = "00"
+002270             MOVE CKPT-TRANS-COUNT TO WS-SKIP-COUNT
+002280             MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+002290             MOVE CKPT-RESULT-COUNT TO WS-RESULT-COUNT
+002300             MOVE CKPT-RESULT-TOTAL TO WS-RESULT-TOTAL
+002310             MOVE CKPT-RESULT-MIN TO WS-RESULT-MIN
+002320             MOVE CKPT-RESULT-MAX TO WS-RESULT-MAX
+002330             MOVE CKPT-RECON-TOTAL TO WS-RECON-TOTAL
+002340             MOVE CKPT-RECON-MISMATCH-COUNT
+002350                 TO WS-RECON-MISMATCH-COUNT
+002360         END-IF
+002370         CLOSE CHECKPOINT-FILE
+002380     END-IF.
+002390 1120-EXIT.
+002400     EXIT.
+002410
+002420 1125-OPEN-REPORT-FILE.
+002430******************************************************************
+002440* A clean start opens the report fresh and writes its header.  A
+002450* restart past a checkpoint opens it EXTEND instead, so the
+002460* detail lines from before the abend stay in the file and the
+002470* trailer this run writes covers the whole batch instead of only
+002480* the transactions processed since the restart.
+002490******************************************************************
+002500     IF WS-SKIP-COUNT > ZERO
+002510         OPEN EXTEND MATH-REPORT-FILE
+002520     ELSE
+002530         OPEN OUTPUT MATH-REPORT-FILE
+002540     END-IF.
+002550     IF WS-REPORT-STATUS = "00"
+002560         SET WS-REPORT-IS-OPEN TO TRUE
+002570         IF WS-SKIP-COUNT = ZERO
+002580             MOVE "TRANS  NUM1 OP NUM2   = RESULT    STATUS"
+002590                 TO MATH-REPORT-RECORD
+002600             WRITE MATH-REPORT-RECORD
+002610         END-IF
+002620     END-IF.
+002630 1125-EXIT.
+002640     EXIT.
+002650
+002660 1150-SKIP-TRANSACTIONS.
+002670     PERFORM 1160-SKIP-ONE-TRANSACTION THRU 1160-EXIT
+002680         UNTIL WS-TRANS-COUNT >= WS-SKIP-COUNT OR WS-EOF.
+002690 1150-EXIT.
+002700     EXIT.
+002710
+002720 1160-SKIP-ONE-TRANSACTION.
+002730     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+002740     IF NOT WS-EOF
+002750         ADD 1 TO WS-TRANS-COUNT
+002760     END-IF.
+002770 1160-EXIT.
+002780     EXIT.
+002790
+002800 2000-PROCESS-TRANSACTION.
+002810     ADD 1 TO WS-TRANS-COUNT.
+002820     MOVE TR-NUM1 TO ws-num1.
+002830     MOVE TR-NUM2 TO ws-num2.
+002840     MOVE TR-OPERAT TO WS-OPERAT.
+002850     MOVE ZERO TO result.
+002860     MOVE SPACES TO WS-STATUS-TEXT.
+002870     MOVE "OK" TO WS-STATUS-TEXT.
+002880
+002890     IF WS-OPERAT = '+'
+002900         ADD ws-num1 ws-num2 GIVING result
+002910         ON SIZE ERROR
+002920             DISPLAY "Tasma oldu"
+002930             MOVE "SIZE ERROR" TO WS-STATUS-TEXT
+002940             ADD 1 TO WS-ERROR-COUNT
+002950         END-ADD
+002960     END-IF.
+002970
+002980     IF WS-OPERAT = '-'
+002990         SUBTRACT ws-num2 FROM ws-num1 GIVING result
+003000         ON SIZE ERROR
+003010             DISPLAY "Tasma oldu"
+003020             MOVE "SIZE ERROR" TO WS-STATUS-TEXT
+003030             ADD 1 TO WS-ERROR-COUNT
+003040         END-SUBTRACT
+003050     END-IF.
+003060
+003070     IF WS-OPERAT = '*'
+003080         MULTIPLY ws-num1 BY ws-num2 GIVING result
+003090         ON SIZE ERROR
+003100             DISPLAY "Tasma oldu"
+003110             MOVE "SIZE ERROR" TO WS-STATUS-TEXT
+003120             ADD 1 TO WS-ERROR-COUNT
+003130         END-MULTIPLY
+003140     END-IF.
+003150
+003160     IF WS-OPERAT = '/'
+003170         IF ws-num2 = ZERO
+003180             DISPLAY "DIVIDE BY ZERO - TRANSACTION SKIPPED"
+003190             MOVE "DIVIDE BY ZERO" TO WS-STATUS-TEXT
+003200             ADD 1 TO WS-ERROR-COUNT
+003210         ELSE
+003220             DIVIDE ws-num1 BY ws-num2 GIVING result
+003230             ON SIZE ERROR
+003240                 DISPLAY "Tasma oldu"
+003250                 MOVE "SIZE ERROR" TO WS-STATUS-TEXT
+003260                 ADD 1 TO WS-ERROR-COUNT
+003270             END-DIVIDE
+003280         END-IF
+003290     END-IF.
+003300
+003310     IF WS-OPERAT NOT = '+' AND WS-OPERAT NOT = '-'
+003320             AND WS-OPERAT NOT = '*' AND WS-OPERAT NOT = '/'
+003330         DISPLAY "INVALID OPERATOR - TRANSACTION SKIPPED"
+003340         MOVE "INVALID OPERATOR" TO WS-STATUS-TEXT
+003350         ADD 1 TO WS-ERROR-COUNT
+003360     END-IF.
+003370
+003380     DISPLAY "result "result.
+003390     IF WS-STATUS-TEXT = "OK"
+003400         PERFORM 2800-ACCUMULATE-STATISTICS THRU 2800-EXIT
+003410         PERFORM 2850-RECONCILE-RESULT THRU 2850-EXIT
+003420     END-IF.
+003430     PERFORM 2900-WRITE-RESULT-LINE THRU 2900-EXIT.
+003440     PERFORM 2950-WRITE-AUDIT-ENTRY THRU 2950-EXIT.
+003450     PERFORM 2960-WRITE-CHECKPOINT THRU 2960-EXIT.
+003460     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+003470 2000-EXIT.
+003480     EXIT.
+003490
+003500 2800-ACCUMULATE-STATISTICS.
+003510******************************************************************
+003520* Folds one successful transaction's result into the running
+003530* count/min/max/total used to build the end-of-run summary.
+003540******************************************************************
+003550     ADD 1 TO WS-RESULT-COUNT.
+003560     ADD result TO WS-RESULT-TOTAL.
+003570     IF WS-RESULT-COUNT = 1
+003580         MOVE result TO WS-RESULT-MIN
+003590         MOVE result TO WS-RESULT-MAX
+003600     ELSE
+003610         IF result < WS-RESULT-MIN
+003620             MOVE result TO WS-RESULT-MIN
+003630         END-IF
+003640         IF result > WS-RESULT-MAX
+003650             MOVE result TO WS-RESULT-MAX
+003660         END-IF
+003670     END-IF.
+003680 2800-EXIT.
+003690     EXIT.
+003700
+003710 2850-RECONCILE-RESULT.
+003720******************************************************************
+003730* Recomputes this transaction's result a second way --
+003740* accumulating into a copy of ws-num1 instead of using GIVING --
+003750* and compares it against the GIVING result computed above.  At
+003760* the same operand precision this can only ever agree, so it is
+003770* a regression guard against the recompute itself going wrong,
+003780* not the batch's real control total.  8000-FINALIZE's
+003790* transactions-vs-results+errors footing is the check that can
+003800* actually catch a miscounted or silently-skipped transaction.
+003810******************************************************************
+003820     MOVE "OK" TO WS-RECON-STATUS.
+003830     MOVE ws-num1 TO WS-RECON-VALUE.
+003840     EVALUATE WS-OPERAT
+003850         WHEN '+'
+003860             ADD ws-num2 TO WS-RECON-VALUE
+003870                 ON SIZE ERROR
+003880                     MOVE "SIZE ERROR" TO WS-RECON-STATUS
+003890             END-ADD
+003900         WHEN '-'
+003910             SUBTRACT ws-num2 FROM WS-RECON-VALUE
+003920                 ON SIZE ERROR
+003930                     MOVE "SIZE ERROR" TO WS-RECON-STATUS
+003940             END-SUBTRACT
+003950         WHEN '*'
+003960             MULTIPLY ws-num2 BY WS-RECON-VALUE
+003970                 ON SIZE ERROR
+003980                     MOVE "SIZE ERROR" TO WS-RECON-STATUS
+003990             END-MULTIPLY
+004000         WHEN '/'
+004010             DIVIDE ws-num2 INTO WS-RECON-VALUE
+004020                 ON SIZE ERROR
+004030                     MOVE "SIZE ERROR" TO WS-RECON-STATUS
+004040             END-DIVIDE
+004050     END-EVALUATE.
+004060     IF WS-RECON-STATUS = "OK" AND WS-RECON-VALUE = result
+004070         ADD WS-RECON-VALUE TO WS-RECON-TOTAL
+004080     ELSE
+004090         ADD 1 TO WS-RECON-MISMATCH-COUNT
+004100         DISPLAY "RECONCILIATION MISMATCH ON TRANSACTION "
+004110             WS-TRANS-COUNT
+004120     END-IF.
+004130 2850-EXIT.
+004140     EXIT.
+004150
+004160 2900-WRITE-RESULT-LINE.
+004170     MOVE SPACES TO WS-RESULT-LINE.
+004180     MOVE WS-TRANS-COUNT TO RL-TRANS-NO.
+004190     MOVE ws-num1 TO RL-NUM1.
+004200     MOVE WS-OPERAT TO RL-OPERAT.
+004210     MOVE ws-num2 TO RL-NUM2.
+004220     MOVE result TO RL-RESULT.
+004230     MOVE WS-STATUS-TEXT TO RL-STATUS.
+004240     IF WS-REPORT-IS-OPEN
+004250         MOVE WS-RESULT-LINE TO MATH-REPORT-RECORD
+004260         WRITE MATH-REPORT-RECORD
+004270     END-IF.
+004280 2900-EXIT.
+004290     EXIT.
+004300
+004310 2950-WRITE-AUDIT-ENTRY.
+004320******************************************************************
+004330* Writes one audit record per transaction so a day's calculations
+004340* can be reconstructed after the fact from the log instead of
+004350* only whatever scrolled off the console at the time.
+004360******************************************************************
+004370     CALL "TIMESTMP" USING WS-AUDIT-TIMESTAMP.
+004380     MOVE SPACES TO AUDIT-LOG-RECORD.
+004390     MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP.
+004400     MOVE "MATHOPS " TO AUDIT-PROGRAM-ID.
+004410     MOVE SPACES TO AUDIT-USER-ID.
+004420     IF WS-STATUS-TEXT = "OK"
+004430         SET AUDIT-IS-INFO TO TRUE
+004440     ELSE
+004450         SET AUDIT-IS-ERROR TO TRUE
+004460     END-IF.
+004470     STRING "TRANS " RL-TRANS-NO " " RL-NUM1 " " WS-OPERAT " "
+004480         RL-NUM2 " = " RL-RESULT " (" WS-STATUS-TEXT ")"
+004490         DELIMITED BY SIZE INTO AUDIT-MESSAGE-TEXT.
+004500     IF WS-AUDIT-IS-OPEN
+004510         WRITE AUDIT-LOG-RECORD
+004520     END-IF.
+004530 2950-EXIT.
+004540     EXIT.
+004550
+004560 2960-WRITE-CHECKPOINT.
+004570******************************************************************
+004580* Every WS-CKPT-INTERVAL transactions, saves how many have been
+004590* processed so far, so a restarted run can pick up where this one
+004600* left off instead of reprocessing or double-counting.
+004610******************************************************************
+004620     DIVIDE WS-TRANS-COUNT BY WS-CKPT-INTERVAL
+004630         GIVING WS-CKPT-QUOTIENT
+004640         REMAINDER WS-CKPT-REMAINDER.
+004650     IF WS-CKPT-REMAINDER = ZERO
+004660         OPEN OUTPUT CHECKPOINT-FILE
+004670         MOVE WS-TRANS-COUNT TO CKPT-TRANS-COUNT
+004680         MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT
+004690         MOVE WS-RESULT-COUNT TO CKPT-RESULT-COUNT
+004700         MOVE WS-RESULT-TOTAL TO CKPT-RESULT-TOTAL
+004710         MOVE WS-RESULT-MIN TO CKPT-RESULT-MIN
+004720         MOVE WS-RESULT-MAX TO CKPT-RESULT-MAX
+004730         MOVE WS-RECON-TOTAL TO CKPT-RECON-TOTAL
+004740         MOVE WS-RECON-MISMATCH-COUNT
+004750             TO CKPT-RECON-MISMATCH-COUNT
+004760         WRITE CHECKPOINT-RECORD
+004770         CLOSE CHECKPOINT-FILE
+004780     END-IF.
+004790 2960-EXIT.
+004800     EXIT.
+004810
+004820 8000-FINALIZE.
+004830     IF WS-TRANS-IS-OPEN
+004840         CLOSE MATH-TRANS-FILE
+004850     END-IF.
+004860     IF WS-AUDIT-IS-OPEN
+004870         CLOSE AUDIT-LOG-FILE
+004880     END-IF.
+004890     PERFORM 8050-CLEAR-CHECKPOINT THRU 8050-EXIT.
+004900     IF WS-RESULT-COUNT > 0
+004910         DIVIDE WS-RESULT-TOTAL BY WS-RESULT-COUNT
+004920             GIVING WS-RESULT-AVERAGE
+004930     END-IF.
+004940     MOVE WS-TRANS-COUNT TO WS-TRANS-COUNT-ED.
+004950     MOVE WS-ERROR-COUNT TO WS-ERROR-COUNT-ED.
+004960     MOVE WS-RESULT-COUNT TO WS-RESULT-COUNT-ED.
+004970     DISPLAY "Transactions processed : " WS-TRANS-COUNT-ED.
+004980     DISPLAY "Transactions in error   : " WS-ERROR-COUNT-ED.
+004990     DISPLAY "Results counted         : " WS-RESULT-COUNT.
+005000     DISPLAY "Minimum result          : " WS-RESULT-MIN.
+005010     DISPLAY "Maximum result          : " WS-RESULT-MAX.
+005020     DISPLAY "Average result          : " WS-RESULT-AVERAGE.
+005030     MOVE WS-RECON-MISMATCH-COUNT TO WS-RECON-MISMATCH-COUNT-ED.
+005040     DISPLAY "Reconciliation mismatches: "
+005050         WS-RECON-MISMATCH-COUNT-ED.
+005060     ADD WS-RESULT-COUNT WS-ERROR-COUNT GIVING WS-FOOTING-TOTAL.
+005070     MOVE WS-FOOTING-TOTAL TO WS-FOOTING-TOTAL-ED.
+005080     DISPLAY "Transactions vs. results+errors: "
+005090         WS-TRANS-COUNT-ED " / " WS-FOOTING-TOTAL-ED.
+005100     IF WS-RECON-MISMATCH-COUNT = 0
+005110            AND WS-RECON-TOTAL = WS-RESULT-TOTAL
+005120            AND WS-TRANS-COUNT = WS-FOOTING-TOTAL
+005130         DISPLAY "Control totals reconciled: YES"
+005140     ELSE
+005150         DISPLAY "Control totals reconciled: NO"
+005160     END-IF.
+005170     IF WS-REPORT-IS-OPEN
+005180         MOVE SPACES TO MATH-REPORT-RECORD
+005190         STRING "TOTAL TRANSACTIONS: " WS-TRANS-COUNT-ED
+005200             " ERRORS: " WS-ERROR-COUNT-ED
+005210             DELIMITED BY SIZE INTO MATH-REPORT-RECORD
+005220         WRITE MATH-REPORT-RECORD
+005230         MOVE SPACES TO MATH-REPORT-RECORD
+005240         STRING "COUNT: " WS-RESULT-COUNT-ED
+005250             " MIN: " WS-RESULT-MIN
+005260             " MAX: " WS-RESULT-MAX
+005270             " AVG: " WS-RESULT-AVERAGE
+005280             DELIMITED BY SIZE INTO MATH-REPORT-RECORD
+005290         WRITE MATH-REPORT-RECORD
+005300         MOVE SPACES TO MATH-REPORT-RECORD
+005310         IF WS-RECON-MISMATCH-COUNT = 0 AND
+005320                WS-RECON-TOTAL = WS-RESULT-TOTAL AND
+005330                WS-TRANS-COUNT = WS-FOOTING-TOTAL
+005340             STRING "RECONCILIATION: OK  MISMATCHES: "
+005350                 WS-RECON-MISMATCH-COUNT-ED
+005360                 DELIMITED BY SIZE INTO MATH-REPORT-RECORD
+005370         ELSE
+005380             STRING "RECONCILIATION: FAILED  MISMATCHES: "
+005390                 WS-RECON-MISMATCH-COUNT-ED
+005400                 DELIMITED BY SIZE INTO MATH-REPORT-RECORD
+005410         END-IF
+005420         WRITE MATH-REPORT-RECORD
+005430         CLOSE MATH-REPORT-FILE
+005440     END-IF.
+005450 8000-EXIT.
+005460     EXIT.
+005470
+005480 8050-CLEAR-CHECKPOINT.
+005490******************************************************************
+005500* A clean end-of-file finish means there is nothing left to
+005510* restart, so the checkpoint is reset to zero rather than left
+005520* pointing at a stale transaction count.
+005530******************************************************************
+005540     OPEN OUTPUT CHECKPOINT-FILE.
+005550     MOVE ZERO TO CHECKPOINT-RECORD.
+005560     WRITE CHECKPOINT-RECORD.
+005570     CLOSE CHECKPOINT-FILE.
+005580 8050-EXIT.
+005590     EXIT.
+005600
+005610** add other procedures here
+005620 END PROGRAM MATHOPS.
