@@ -1,40 +1,258 @@
-      ******************************************************************
-      * Author:Kadir
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. Work-compute.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 Result PIC 9(1).
-       01 Result2 PIC 9(1)V9.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **Burada  yuvarlama oldu.4.5 -> 5
-            COMPUTE Result ROUNDED =9/2.
-            DISPLAY "Result "SPACES Result.
-
-      **Burada  yuvarlama olmadý.
-            COMPUTE Result2 =9/2.
-            DISPLAY "Result "SPACES Result2.
-
-
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM Work-compute.
+000010******************************************************************
+000020* Author:       D. Whitfield
+000030* Installation: Shop Systems - Batch Support
+000040* Date-Written: 2018-05-11
+000050* Date-Compiled:
+000060* Purpose:       Demonstrates the shop-standard rounding modes
+000070*                (nearest, truncate, round-up) by calling the
+000080*                shared ROUNDER subprogram, then runs a batch
+000090*                of real currency amounts through the nearest-
+000100*                rounding rule and reports each amount rounded
+000110*                vs. unrounded side by side with control totals.
+000120* Tectonics:     cobc
+000130*
+000140* Modification History
+000150* ---------------------
+000160* 2018-05-11  DW   Original COMPUTE ROUNDED demonstration.
+000170* 2026-08-09  DW   Replaced the inline ROUNDED/unrounded pair
+000180*                  with calls to the new shared ROUNDER
+000190*                  subprogram, so this program now exercises the
+000200*                  same rounding rule every other program in the
+000210*                  shop will use.
+000220* 2026-08-09  DW   Widened the working fields to real currency
+000230*                  size and added a batch mode that reads a file
+000240*                  of amounts and reports rounded vs. unrounded
+000250*                  side by side with control totals, instead of
+000260*                  only exercising one hardcoded test amount.
+000270* 2026-08-09  DW   Changed the terminal STOP RUN to GOBACK so this
+000280*                  program returns control correctly when CALLed
+000290*                  from MAIN-MENU instead of ending the whole run
+000300*                  unit; standalone execution is unaffected.
+000310* 2026-08-09  DW   Added the shop-standard audit log so an
+000320*                  amount-file open failure is recorded
+000330*                  permanently instead of only appearing on the
+000340*                  console.
+000350* 2026-08-09  DW   Switched the audit-log timestamp to the shared
+000360*                  TIMESTMP subprogram instead of its own FUNCTION
+000370*                  CURRENT-DATE reference.
+000380* 2026-08-09  DW   Renamed PROGRAM-ID to the 8-character WRKCOMP
+000390*                  so it agrees with the load-module name already
+000400*                  used by the nightly JCL and by this program's
+000410*                  own AUDIT-PROGRAM-ID literal -- MAIN-MENU's
+000420*                  CALL was using the untruncated PROGRAM-ID,
+000430*                  which would not resolve against an 8-char
+000440*                  load-library member.
+000450* 2026-08-09  DW   Set RETURN-CODE to 12 on the COMPAMTS open
+000460*                  failure so the nightly JCL's COND= checks have
+000470*                  a real return code to test, and replaced the
+000480*                  two leftover comments above the ROUNDER calls
+000490*                  describing the old hardcoded 9/2 demo with ones
+000500*                  that describe what N/T/U actually do here.
+000510******************************************************************
+000520 IDENTIFICATION DIVISION.
+000530*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000540 PROGRAM-ID. WRKCOMP.
+000550 ENVIRONMENT DIVISION.
+000560*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000570 CONFIGURATION SECTION.
+000580*-----------------------
+000590 INPUT-OUTPUT SECTION.
+000600*-----------------------
+000610 FILE-CONTROL.
+000620     SELECT AMOUNT-FILE ASSIGN TO "COMPAMTS"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-AMOUNT-STATUS.
+000650     SELECT REPORT-FILE ASSIGN TO "COMPRPT"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-REPORT-STATUS.
+000680     SELECT AUDIT-LOG-FILE ASSIGN TO "COMPAUDT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-AUDIT-STATUS.
+000710 DATA DIVISION.
+000720*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000730 FILE SECTION.
+000740*-----------------------
+000750 FD  AMOUNT-FILE.
+000760 01  AMOUNT-RECORD.
+000770     05  AM-RAW-AMOUNT           PIC S9(09)V9999 SIGN IS
+000780                                  LEADING SEPARATE CHARACTER.
+000790 FD  REPORT-FILE.
+000800 01  REPORT-RECORD               PIC X(80).
+000810 FD  AUDIT-LOG-FILE.
+000820     COPY AUDITLOG.
+000830
+000840 WORKING-STORAGE SECTION.
+000850*-----------------------
+000860 01  WS-AMOUNT-STATUS            PIC X(02).
+000870 01  WS-AMOUNT-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+000880     88  WS-AMOUNT-IS-OPEN       VALUE 'Y'.
+000890 01  WS-REPORT-STATUS            PIC X(02).
+000900 01  WS-REPORT-OPEN-SWITCH       PIC X(01) VALUE 'N'.
+000910     88  WS-REPORT-IS-OPEN       VALUE 'Y'.
+000920 01  WS-AUDIT-STATUS             PIC X(02).
+000930 01  WS-AUDIT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+000940     88  WS-AUDIT-IS-OPEN        VALUE 'Y'.
+000950 01  WS-AUDIT-TIMESTAMP          PIC X(21).
+000960 01  WS-STATUS-TEXT              PIC X(20).
+000970 01  WS-AUDIT-MESSAGE-TEXT       PIC X(80).
+000980 COPY EOFSWTCH.
+000990 01  WS-RAW-AMOUNT               PIC S9(09)V9999 VALUE 4.501.
+001000 01  WS-ROUNDED-NEAREST          PIC S9(09)V99.
+001010 01  WS-ROUNDED-TRUNCATE         PIC S9(09)V99.
+001020 01  WS-ROUNDED-ROUNDUP          PIC S9(09)V99.
+001030 01  WS-REC-COUNT                PIC 9(05) COMP VALUE ZERO.
+001040 01  WS-REC-COUNT-ED             PIC ZZZZ9.
+001050 01  WS-TOTAL-RAW                PIC S9(11)V9999 VALUE ZERO.
+001060 01  WS-TOTAL-ROUNDED            PIC S9(11)V99 VALUE ZERO.
+001070 01  WS-TOTAL-RAW-ED             PIC -(10).9999.
+001080 01  WS-TOTAL-ROUNDED-ED         PIC -(10).99.
+001090 01  WS-REPORT-LINE.
+001100     05  RL-TRANS-NO             PIC ZZZZ9.
+001110     05  FILLER                  PIC X(03) VALUE SPACES.
+001120     05  RL-RAW                  PIC -(9).9999.
+001130     05  FILLER                  PIC X(03) VALUE SPACES.
+001140     05  RL-ROUNDED              PIC -(9).99.
+001150*-----------------------
+001160 PROCEDURE DIVISION.
+001170*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001180 0000-MAINLINE.
+001190     PERFORM 0500-DEMONSTRATE-ROUNDING-MODES THRU 0500-EXIT.
+001200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001210     PERFORM 2000-PROCESS-AMOUNT THRU 2000-EXIT
+001220         UNTIL WS-EOF.
+001230     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001240     GOBACK.
+001250
+001260 0500-DEMONSTRATE-ROUNDING-MODES.
+001270******************************************************************
+001280* Runs one sample amount through all three shop-standard rounding
+001290* modes so the difference between them is visible side by side
+001300* before the batch run starts.
+001310******************************************************************
+001320* Nearest -- rounds WS-RAW-AMOUNT to the nearest cent.
+001330     CALL "ROUNDER" USING WS-RAW-AMOUNT, "N", WS-ROUNDED-NEAREST.
+001340     DISPLAY "Result " SPACES WS-ROUNDED-NEAREST.
+001350
+001360* Truncate -- the excess digit is simply dropped.
+001370     CALL "ROUNDER" USING WS-RAW-AMOUNT, "T", WS-ROUNDED-TRUNCATE.
+001380     DISPLAY "Result " SPACES WS-ROUNDED-TRUNCATE.
+001390
+001400* Round-up -- always rounds away from zero, even by a fraction.
+001410     CALL "ROUNDER" USING WS-RAW-AMOUNT, "U", WS-ROUNDED-ROUNDUP.
+001420     DISPLAY "Result " SPACES WS-ROUNDED-ROUNDUP.
+001430 0500-EXIT.
+001440     EXIT.
+001450
+001460 1000-INITIALIZE.
+001470     OPEN OUTPUT AUDIT-LOG-FILE.
+001480     IF WS-AUDIT-STATUS = "00"
+001490         SET WS-AUDIT-IS-OPEN TO TRUE
+001500     END-IF.
+001510     OPEN OUTPUT REPORT-FILE.
+001520     IF WS-REPORT-STATUS = "00"
+001530         SET WS-REPORT-IS-OPEN TO TRUE
+001540         MOVE "TRANS      RAW AMOUNT   ROUNDED" TO REPORT-RECORD
+001550         WRITE REPORT-RECORD
+001560     END-IF.
+001570     OPEN INPUT AMOUNT-FILE.
+001580     IF WS-AMOUNT-STATUS NOT = "00"
+001590         DISPLAY "COMPAMTS OPEN FAILED, STATUS " WS-AMOUNT-STATUS
+001600         MOVE "ERROR" TO WS-STATUS-TEXT
+001610         MOVE SPACES TO WS-AUDIT-MESSAGE-TEXT
+001620         STRING "COMPAMTS OPEN FAILED, STATUS " WS-AMOUNT-STATUS
+001630             DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE-TEXT
+001640         PERFORM 9000-WRITE-AUDIT-ENTRY THRU 9000-EXIT
+001650         SET WS-EOF TO TRUE
+001660         MOVE 12 TO RETURN-CODE
+001670     ELSE
+001680         SET WS-AMOUNT-IS-OPEN TO TRUE
+001690         PERFORM 1100-READ-AMOUNT THRU 1100-EXIT
+001700     END-IF.
+001710 1000-EXIT.
+001720     EXIT.
+001730
+001740 1100-READ-AMOUNT.
+001750     READ AMOUNT-FILE
+001760         AT END
+001770             SET WS-EOF TO TRUE
+001780     END-READ.
+001790 1100-EXIT.
+001800     EXIT.
+001810
+001820 2000-PROCESS-AMOUNT.
+001830     ADD 1 TO WS-REC-COUNT.
+001840     MOVE AM-RAW-AMOUNT TO WS-RAW-AMOUNT.
+001850     CALL "ROUNDER" USING WS-RAW-AMOUNT, "N", WS-ROUNDED-NEAREST.
+001860     ADD WS-RAW-AMOUNT TO WS-TOTAL-RAW.
+001870     ADD WS-ROUNDED-NEAREST TO WS-TOTAL-ROUNDED.
+001880     PERFORM 2900-WRITE-REPORT-LINE THRU 2900-EXIT.
+001890     PERFORM 1100-READ-AMOUNT THRU 1100-EXIT.
+001900 2000-EXIT.
+001910     EXIT.
+001920
+001930 2900-WRITE-REPORT-LINE.
+001940     MOVE SPACES TO WS-REPORT-LINE.
+001950     MOVE WS-REC-COUNT TO RL-TRANS-NO.
+001960     MOVE WS-RAW-AMOUNT TO RL-RAW.
+001970     MOVE WS-ROUNDED-NEAREST TO RL-ROUNDED.
+001980     IF WS-REPORT-IS-OPEN
+001990         MOVE WS-REPORT-LINE TO REPORT-RECORD
+002000         WRITE REPORT-RECORD
+002010     END-IF.
+002020 2900-EXIT.
+002030     EXIT.
+002040
+002050 8000-FINALIZE.
+002060     IF WS-AMOUNT-IS-OPEN
+002070         CLOSE AMOUNT-FILE
+002080     END-IF.
+002090     IF WS-AUDIT-IS-OPEN
+002100         CLOSE AUDIT-LOG-FILE
+002110     END-IF.
+002120     MOVE WS-REC-COUNT TO WS-REC-COUNT-ED.
+002130     MOVE WS-TOTAL-RAW TO WS-TOTAL-RAW-ED.
+002140     MOVE WS-TOTAL-ROUNDED TO WS-TOTAL-ROUNDED-ED.
+002150     DISPLAY "Amounts processed  : " WS-REC-COUNT-ED.
+002160     DISPLAY "Total raw amount    : " WS-TOTAL-RAW-ED.
+002170     DISPLAY "Total rounded amount: " WS-TOTAL-ROUNDED-ED.
+002180     IF WS-REPORT-IS-OPEN
+002190         MOVE SPACES TO REPORT-RECORD
+002200         STRING "TOTAL PROCESSED: " WS-REC-COUNT-ED
+002210             " RAW: " WS-TOTAL-RAW-ED
+002220             " ROUNDED: " WS-TOTAL-ROUNDED-ED
+002230             DELIMITED BY SIZE INTO REPORT-RECORD
+002240         WRITE REPORT-RECORD
+002250         CLOSE REPORT-FILE
+002260     END-IF.
+002270 8000-EXIT.
+002280     EXIT.
+002290
+002300 9000-WRITE-AUDIT-ENTRY.
+002310******************************************************************
+002320* Stamps and writes one audit record.  The caller sets
+002330* WS-STATUS-TEXT and AUDIT-MESSAGE-TEXT before PERFORMing this
+002340* paragraph.
+002350******************************************************************
+002360     CALL "TIMESTMP" USING WS-AUDIT-TIMESTAMP.
+002370     MOVE SPACES TO AUDIT-LOG-RECORD.
+002380     MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP.
+002390     MOVE "WRKCOMP " TO AUDIT-PROGRAM-ID.
+002400     MOVE SPACES TO AUDIT-USER-ID.
+002410     MOVE WS-AUDIT-MESSAGE-TEXT TO AUDIT-MESSAGE-TEXT.
+002420     IF WS-STATUS-TEXT = "OK"
+002430         SET AUDIT-IS-INFO TO TRUE
+002440     ELSE
+002450         IF WS-STATUS-TEXT = "ERROR"
+002460             SET AUDIT-IS-ERROR TO TRUE
+002470         ELSE
+002480             SET AUDIT-IS-WARNING TO TRUE
+002490         END-IF
+002500     END-IF.
+002510     IF WS-AUDIT-IS-OPEN
+002520         WRITE AUDIT-LOG-RECORD
+002530     END-IF.
+002540 9000-EXIT.
+002550     EXIT.
+002560
+002570** add other procedures here
+002580 END PROGRAM WRKCOMP.
