@@ -1,45 +1,350 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 BirthDay.
-           02 YearofBirth.
-               03 Century PIC 9(2).
-               03 Year    PIC 9(2).
-           02 Month PIC 9(2).
-           02 DayofBirth PIC 9(2).
-
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-            DISPLAY "Hello world"
-            MOVE 19920402 TO BirthDay.
-            DISPLAY "---BirthDay---".
-            ADD 1 TO Century.
-            DISPLAY "Yüzyýl : "Century.
-            DISPLAY "Yýl : "Year.
-            DISPLAY "Ay : "Month.
-            DISPLAY "Gün : "DayofBirth.
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+000010******************************************************************
+000020* Author:       D. Whitfield
+000030* Installation: Shop Systems - Batch Support
+000040* Date-Written: 2018-04-02
+000050* Date-Compiled:
+000060* Purpose:       Reads the employee master file and reports each
+000070*                employee's date of birth, current age, and
+000080*                whether their birthday falls in the current
+000090*                calendar month.
+000100* Tectonics:     cobc
+000110*
+000120* Modification History
+000130* ---------------------
+000140* 2018-04-02  DW   Original one-record demonstration.
+000150* 2026-08-09  DW   Converted to a batch job driven by the
+000160*                  employee master file instead of a single
+000170*                  hardcoded date.  Added current-age and
+000180*                  upcoming-birthday computations.
+000190* 2026-08-09  DW   Replaced the ad hoc century increment with a
+000200*                  pivot-year windowing routine.
+000210* 2026-08-09  DW   Added a PRINT-FILE report so each run leaves
+000220*                  a filed record, not just console DISPLAYs.
+000230* 2026-08-09  DW   Gave the program its own PROGRAM-ID so it no
+000240*                  longer collides with other shop programs when
+000250*                  linked into the same load set, and switched
+000260*                  the end-of-file switch to the shared copybook.
+000270* 2026-08-09  DW   Changed the terminal STOP RUN to GOBACK so this
+000280*                  program returns control correctly when CALLed
+000290*                  from MAIN-MENU instead of ending the whole run
+000300*                  unit; standalone execution is unaffected.
+000310* 2026-08-09  DW   Added the shop-standard audit log so a master
+000320*                  file open failure is recorded permanently
+000330*                  instead of only appearing on the console.
+000340* 2026-08-09  DW   Switched both the current-date used for age
+000350*                  computation and the audit-log timestamp to the
+000360*                  shared TIMESTMP subprogram instead of two
+000370*                  separate FUNCTION CURRENT-DATE references.
+000380* 2026-08-09  DW   Added a fixed-format computed-ages extract file
+000390*                  (employee ID, age, birth date) alongside the
+000400*                  print report, so the HR/benefits system can pick
+000410*                  up the numbers as an automatic feed instead of
+000420*                  someone re-keying them from the report.
+000430* 2026-08-09  DW   Set RETURN-CODE to 12 on the EMPMAST open
+000440*                  failure so the nightly JCL's COND= checks have
+000450*                  a real return code to test instead of always
+000460*                  seeing a successful 0.
+000470******************************************************************
+000480 IDENTIFICATION DIVISION.
+000490*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000500 PROGRAM-ID. BIRTHDAY.
+000510 ENVIRONMENT DIVISION.
+000520*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000530 CONFIGURATION SECTION.
+000540*-----------------------
+000550 INPUT-OUTPUT SECTION.
+000560*-----------------------
+000570 FILE-CONTROL.
+000580     SELECT EMP-MASTER-FILE ASSIGN TO "EMPMAST"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-EMPMAST-STATUS.
+000610     SELECT PRINT-FILE ASSIGN TO "BDAYRPT"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-PRINT-STATUS.
+000640     SELECT AUDIT-LOG-FILE ASSIGN TO "BDAYAUDT"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-AUDIT-STATUS.
+000670     SELECT EXTRACT-FILE ASSIGN TO "BDAYEXTR"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-EXTRACT-STATUS.
+000700 DATA DIVISION.
+000710*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000720 FILE SECTION.
+000730*-----------------------
+000740 FD  EMP-MASTER-FILE.
+000750     COPY EMPMAST.
+000760 FD  PRINT-FILE.
+000770 01  PRINT-RECORD                PIC X(80).
+000780 FD  AUDIT-LOG-FILE.
+000790     COPY AUDITLOG.
+000800 FD  EXTRACT-FILE.
+000810 01  EXTRACT-RECORD.
+000820     05  EXT-EMP-ID              PIC X(06).
+000830     05  EXT-AGE                 PIC 9(03).
+000840     05  EXT-BIRTH-DATE-CCYYMMDD PIC 9(08).
+000850 WORKING-STORAGE SECTION.
+000860 01  WS-EMPMAST-STATUS           PIC X(02).
+000870 01  WS-EMPMAST-OPEN-SWITCH      PIC X(01) VALUE 'N'.
+000880     88  WS-EMPMAST-IS-OPEN      VALUE 'Y'.
+000890 01  WS-PRINT-STATUS             PIC X(02).
+000900 01  WS-PRINT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+000910     88  WS-PRINT-IS-OPEN        VALUE 'Y'.
+000920 01  WS-AUDIT-STATUS             PIC X(02).
+000930 01  WS-AUDIT-OPEN-SWITCH        PIC X(01) VALUE 'N'.
+000940     88  WS-AUDIT-IS-OPEN        VALUE 'Y'.
+000950 01  WS-EXTRACT-STATUS           PIC X(02).
+000960 01  WS-EXTRACT-OPEN-SWITCH      PIC X(01) VALUE 'N'.
+000970     88  WS-EXTRACT-IS-OPEN      VALUE 'Y'.
+000980 01  WS-AUDIT-TIMESTAMP          PIC X(21).
+000990 01  WS-STATUS-TEXT              PIC X(20).
+001000 01  WS-AUDIT-MESSAGE-TEXT       PIC X(80).
+001010 01  WS-REPORT-LINE.
+001020     05  RL-EMP-ID               PIC X(06).
+001030     05  FILLER                  PIC X(03) VALUE SPACES.
+001040     05  RL-BIRTH-DATE           PIC X(10).
+001050     05  FILLER                  PIC X(03) VALUE SPACES.
+001060     05  RL-AGE                  PIC ZZ9.
+001070     05  FILLER                  PIC X(03) VALUE SPACES.
+001080     05  RL-UPCOMING             PIC X(20).
+001090 COPY EOFSWTCH.
+001100 01  WS-CENTURY-PIVOT            PIC 9(02) VALUE 25.
+001110 01  WS-REC-COUNT                PIC 9(05) COMP VALUE ZERO.
+001120 01  WS-UPCOMING-COUNT           PIC 9(05) COMP VALUE ZERO.
+001130 01  WS-REC-COUNT-ED             PIC ZZZZ9.
+001140 01  WS-UPCOMING-COUNT-ED        PIC ZZZZ9.
+001150 01  BirthDay.
+001160     02  YearofBirth.
+001170         03  Century             PIC 9(02).
+001180         03  Year                PIC 9(02).
+001190     02  Month                   PIC 9(02).
+001200     02  DayofBirth              PIC 9(02).
+001210 01  WS-TODAY                    PIC X(21).
+001220 01  WS-TODAY-CCYYMMDD REDEFINES WS-TODAY.
+001230     05  WS-TODAY-CCYY           PIC 9(04).
+001240     05  WS-TODAY-MM             PIC 9(02).
+001250     05  WS-TODAY-DD             PIC 9(02).
+001260     05  FILLER                  PIC X(13).
+001270 01  WS-AGE                      PIC 9(03).
+001280
+001290*-----------------------
+001300 PROCEDURE DIVISION.
+001310*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001320 0000-MAINLINE.
+001330******************************************************************
+001340* Drives the employee master file from end to end, one employee
+001350* at a time, rather than the single hardcoded date of birth.
+001360******************************************************************
+001370     DISPLAY "Hello world".
+001380     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001390     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+001400         UNTIL WS-EOF.
+001410     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001420     GOBACK.
+001430
+001440 1000-INITIALIZE.
+001450     OPEN OUTPUT AUDIT-LOG-FILE.
+001460     IF WS-AUDIT-STATUS = "00"
+001470         SET WS-AUDIT-IS-OPEN TO TRUE
+001480     END-IF.
+001490     CALL "TIMESTMP" USING WS-TODAY.
+001500     OPEN OUTPUT PRINT-FILE.
+001510     IF WS-PRINT-STATUS = "00"
+001520         SET WS-PRINT-IS-OPEN TO TRUE
+001530         MOVE "EMP ID  BIRTH DATE  AGE  UPCOMING" TO PRINT-RECORD
+001540         WRITE PRINT-RECORD
+001550     END-IF.
+001560     OPEN OUTPUT EXTRACT-FILE.
+001570     IF WS-EXTRACT-STATUS = "00"
+001580         SET WS-EXTRACT-IS-OPEN TO TRUE
+001590     END-IF.
+001600     OPEN INPUT EMP-MASTER-FILE.
+001610     IF WS-EMPMAST-STATUS NOT = "00"
+001620         DISPLAY "EMPMAST OPEN FAILED, STATUS " WS-EMPMAST-STATUS
+001630         MOVE "ERROR" TO WS-STATUS-TEXT
+001640         MOVE SPACES TO WS-AUDIT-MESSAGE-TEXT
+001650         STRING "EMPMAST OPEN FAILED, STATUS " WS-EMPMAST-STATUS
+001660             DELIMITED BY SIZE INTO WS-AUDIT-MESSAGE-TEXT
+001670         PERFORM 9000-WRITE-AUDIT-ENTRY THRU 9000-EXIT
+001680         SET WS-EOF TO TRUE
+001690         MOVE 12 TO RETURN-CODE
+001700     ELSE
+001710         SET WS-EMPMAST-IS-OPEN TO TRUE
+001720         PERFORM 1100-READ-EMP-MASTER THRU 1100-EXIT
+001730     END-IF.
+001740 1000-EXIT.
+001750     EXIT.
+001760
+001770 1100-READ-EMP-MASTER.
+001780     READ EMP-MASTER-FILE
+001790         AT END
+001800             SET WS-EOF TO TRUE
+001810     END-READ.
+001820 1100-EXIT.
+001830     EXIT.
+001840
+001850 2000-PROCESS-EMPLOYEE.
+001860******************************************************************
+001870* Loads the BirthDay group from the current master record, then
+001880* reports age and upcoming-birthday status for that employee.
+001890******************************************************************
+001900     PERFORM 2100-LOAD-BIRTHDAY THRU 2100-EXIT.
+001910     PERFORM 2200-COMPUTE-AGE THRU 2200-EXIT.
+001920     PERFORM 2300-CHECK-UPCOMING THRU 2300-EXIT.
+001930     PERFORM 2900-DISPLAY-EMPLOYEE THRU 2900-EXIT.
+001940     PERFORM 2950-WRITE-REPORT-LINE THRU 2950-EXIT.
+001950     PERFORM 2960-WRITE-EXTRACT-RECORD THRU 2960-EXIT.
+001960     ADD 1 TO WS-REC-COUNT.
+001970     PERFORM 1100-READ-EMP-MASTER THRU 1100-EXIT.
+001980 2000-EXIT.
+001990     EXIT.
+002000
+002010 2100-LOAD-BIRTHDAY.
+002020     PERFORM 1500-DERIVE-CENTURY THRU 1500-EXIT.
+002030     MOVE EMP-BIRTH-YY TO Year.
+002040     MOVE EMP-BIRTH-MM TO Month.
+002050     MOVE EMP-BIRTH-DD TO DayofBirth.
+002060 2100-EXIT.
+002070     EXIT.
+002080
+002090 1500-DERIVE-CENTURY.
+002100******************************************************************
+002110* Pivot-year windowing: the master file carries only a 2-digit
+002120* birth year.  A year at or below the pivot is assumed to fall in
+002130* the current century's run (20xx); anything above it is assumed
+002140* to be the prior century (19xx).  The pivot is a working-storage
+002150* constant, not a literal buried in the logic, so it can be
+002160* adjusted as the employee population ages.
+002170******************************************************************
+002180     IF EMP-BIRTH-YY <= WS-CENTURY-PIVOT
+002190         MOVE 20 TO Century
+002200     ELSE
+002210         MOVE 19 TO Century
+002220     END-IF.
+002230 1500-EXIT.
+002240     EXIT.
+002250
+002260 2200-COMPUTE-AGE.
+002270     COMPUTE WS-AGE = WS-TODAY-CCYY - (Century * 100 + Year).
+002280     IF (Month > WS-TODAY-MM) OR
+002290        (Month = WS-TODAY-MM AND DayofBirth > WS-TODAY-DD)
+002300         SUBTRACT 1 FROM WS-AGE
+002310     END-IF.
+002320 2200-EXIT.
+002330     EXIT.
+002340
+002350 2300-CHECK-UPCOMING.
+002360     IF Month = WS-TODAY-MM
+002370         ADD 1 TO WS-UPCOMING-COUNT
+002380     END-IF.
+002390 2300-EXIT.
+002400     EXIT.
+002410
+002420 2900-DISPLAY-EMPLOYEE.
+002430     DISPLAY "---BirthDay---".
+002440     DISPLAY "Yüzyýl : " Century.
+002450     DISPLAY "Yýl : " Year.
+002460     DISPLAY "Ay : " Month.
+002470     DISPLAY "Gün : " DayofBirth.
+002480     DISPLAY "Age : " WS-AGE.
+002490     IF Month = WS-TODAY-MM
+002500         DISPLAY "*** Birthday this month ***"
+002510     END-IF.
+002520 2900-EXIT.
+002530     EXIT.
+002540
+002550 2950-WRITE-REPORT-LINE.
+002560******************************************************************
+002570* Builds and writes one detail line to the print file so HR has
+002580* a permanent record of this run, not just console output.
+002590******************************************************************
+002600     MOVE SPACES TO WS-REPORT-LINE.
+002610     MOVE EMP-ID TO RL-EMP-ID.
+002620     MOVE SPACES TO RL-BIRTH-DATE.
+002630     STRING Century Year "-" Month "-" DayofBirth
+002640         DELIMITED BY SIZE INTO RL-BIRTH-DATE.
+002650     MOVE WS-AGE TO RL-AGE.
+002660     IF Month = WS-TODAY-MM
+002670         MOVE "YES" TO RL-UPCOMING
+002680     ELSE
+002690         MOVE SPACES TO RL-UPCOMING
+002700     END-IF.
+002710     IF WS-PRINT-IS-OPEN
+002720         MOVE WS-REPORT-LINE TO PRINT-RECORD
+002730         WRITE PRINT-RECORD
+002740     END-IF.
+002750 2950-EXIT.
+002760     EXIT.
+002770
+002780 2960-WRITE-EXTRACT-RECORD.
+002790******************************************************************
+002800* Writes one fixed-format record (employee ID, computed age,
+002810* birth date as CCYYMMDD) to the extract file so the HR/benefits
+002820* system can pick up this run's numbers as an automatic feed
+002830* instead of someone re-keying them from the print report.
+002840******************************************************************
+002850     MOVE SPACES TO EXTRACT-RECORD.
+002860     MOVE EMP-ID TO EXT-EMP-ID.
+002870     MOVE WS-AGE TO EXT-AGE.
+002880     COMPUTE EXT-BIRTH-DATE-CCYYMMDD =
+002890         (Century * 1000000) + (Year * 10000) +
+002900         (Month * 100) + DayofBirth.
+002910     IF WS-EXTRACT-IS-OPEN
+002920         WRITE EXTRACT-RECORD
+002930     END-IF.
+002940 2960-EXIT.
+002950     EXIT.
+002960
+002970 8000-FINALIZE.
+002980     IF WS-EMPMAST-IS-OPEN
+002990         CLOSE EMP-MASTER-FILE
+003000     END-IF.
+003010     DISPLAY "Employees processed : " WS-REC-COUNT.
+003020     DISPLAY "Upcoming birthdays  : " WS-UPCOMING-COUNT.
+003030     IF WS-PRINT-IS-OPEN
+003040         MOVE WS-REC-COUNT TO WS-REC-COUNT-ED
+003050         MOVE WS-UPCOMING-COUNT TO WS-UPCOMING-COUNT-ED
+003060         MOVE SPACES TO PRINT-RECORD
+003070         STRING "TOTAL PROCESSED: " WS-REC-COUNT-ED
+003080             " UPCOMING: " WS-UPCOMING-COUNT-ED
+003090             DELIMITED BY SIZE INTO PRINT-RECORD
+003100         WRITE PRINT-RECORD
+003110         CLOSE PRINT-FILE
+003120     END-IF.
+003130     IF WS-EXTRACT-IS-OPEN
+003140         CLOSE EXTRACT-FILE
+003150     END-IF.
+003160     IF WS-AUDIT-IS-OPEN
+003170         CLOSE AUDIT-LOG-FILE
+003180     END-IF.
+003190 8000-EXIT.
+003200     EXIT.
+003210
+003220 9000-WRITE-AUDIT-ENTRY.
+003230******************************************************************
+003240* Stamps and writes one audit record.  The caller sets
+003250* WS-STATUS-TEXT and AUDIT-MESSAGE-TEXT before PERFORMing this
+003260* paragraph.
+003270******************************************************************
+003280     CALL "TIMESTMP" USING WS-AUDIT-TIMESTAMP.
+003290     MOVE SPACES TO AUDIT-LOG-RECORD.
+003300     MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP.
+003310     MOVE "BIRTHDAY" TO AUDIT-PROGRAM-ID.
+003320     MOVE SPACES TO AUDIT-USER-ID.
+003330     MOVE WS-AUDIT-MESSAGE-TEXT TO AUDIT-MESSAGE-TEXT.
+003340     IF WS-STATUS-TEXT = "OK"
+003350         SET AUDIT-IS-INFO TO TRUE
+003360     ELSE
+003370         IF WS-STATUS-TEXT = "ERROR"
+003380             SET AUDIT-IS-ERROR TO TRUE
+003390         ELSE
+003400             SET AUDIT-IS-WARNING TO TRUE
+003410         END-IF
+003420     END-IF.
+003430     IF WS-AUDIT-IS-OPEN
+003440         WRITE AUDIT-LOG-RECORD
+003450     END-IF.
+003460 9000-EXIT.
+003470     EXIT.
+003480
+003490** add other procedures here
+003500 END PROGRAM BIRTHDAY.
