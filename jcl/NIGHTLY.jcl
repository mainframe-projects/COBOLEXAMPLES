@@ -0,0 +1,115 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH SUITE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:          NIGHTLY
+//* AUTHOR:       D. WHITFIELD
+//* INSTALLATION: SHOP SYSTEMS - BATCH SUPPORT
+//* DATE-WRITTEN: 2026-08-09
+//* PURPOSE:      RUNS THE SHOP'S FIVE PROGRAMS (HELLO, CALCULATER,
+//*               WORK-COMPUTE, MATHOPS, BIRTHDAY) AS ORDERED STEPS
+//*               OF ONE NIGHTLY JOB.  EACH DOWNSTREAM STEP IS
+//*               CONDITIONED OFF THE RETURN CODE OF THE STEP BEFORE
+//*               IT, SO A BAD TRANSACTION FILE OR ABEND IN ONE STEP
+//*               STOPS THE STEPS THAT DEPEND ON IT INSTEAD OF
+//*               RUNNING BLIND AGAINST STALE OR MISSING OUTPUT.
+//*
+//* MODIFICATION HISTORY
+//* --------------------
+//* 2026-08-09  DW   ORIGINAL JOB STREAM.
+//* 2026-08-09  DW   ADDED HELOAUDT/COMPAUDT/BDAYAUDT DD STATEMENTS
+//*                  FOR THE NEW HELLO/WORK-COMPUTE/BIRTHDAY AUDIT
+//*                  LOGS.
+//* 2026-08-09  DW   ADDED CALCCKPT/MATHCKPT DD STATEMENTS FOR THE
+//*                  CALCULATER/MATHOPS CHECKPOINT-RESTART FILES.
+//* 2026-08-09  DW   ADDED BDAYEXTR DD STATEMENT FOR THE BIRTHDAY
+//*                  COMPUTED-AGES EXTRACT FEED.
+//* 2026-08-09  DW   ADDED CALCMSGS DD STATEMENT FOR THE CALCULATER
+//*                  EXTERNALIZED OPERATOR-MESSAGE TABLE.
+//* 2026-08-09  DW   CHANGED CALCCKPT/MATHCKPT TO DISP=OLD.  THESE
+//*                  CHECKPOINT FILES HOLD ONE CURRENT-STATE COUNT
+//*                  THAT THE PROGRAM REWRITES IN PLACE, NOT A GROWING
+//*                  LOG, SO DISP=MOD WAS LEAVING BEHIND EVERY PRIOR
+//*                  RUN'S RECORD AHEAD OF THE CURRENT ONE -- A
+//*                  RESTART WOULD READ THE OLDEST RECORD INSTEAD OF
+//*                  THE LATEST.  THE TWO CHECKPOINT DATASETS MUST BE
+//*                  PRE-ALLOCATED ONCE (ONE RECORD, COUNT ZERO)
+//*                  BEFORE THE FIRST RUN OF THIS JOB.
+//* 2026-08-09  DW   CHANGED THE FOUR DOWNSTREAM COND= TESTS FROM GE
+//*                  TO LT.  COND=(CODE,OPERATOR,STEPNAME) COMPARES
+//*                  CODE OPERATOR RETURN-CODE, NOT THE OTHER WAY
+//*                  AROUND -- COND=(4,GE,STEP010) WAS TESTING
+//*                  "4 GE RC(STEP010)", WHICH BYPASSES THE NEXT STEP
+//*                  WHEN THE PRIOR STEP SUCCEEDED AND RUNS IT WHEN
+//*                  THE PRIOR STEP FAILED, THE EXACT OPPOSITE OF THE
+//*                  STEP COMMENTS.  COND=(4,LT,STEPNAME) TESTS
+//*                  "4 LT RC(STEPNAME)", WHICH BYPASSES ONLY WHEN
+//*                  THE PRIOR STEP'S RETURN CODE EXCEEDS 4.
+//* 2026-08-09  DW   CHANGED CALCRPT/MATHRPT TO DISP=(MOD,CATLG,
+//*                  DELETE).  CALCULATER AND MATHOPS NOW REOPEN
+//*                  THEIR REPORT EXTEND ON A RESTART PAST A
+//*                  CHECKPOINT, SO THE DETAIL LINES WRITTEN BEFORE
+//*                  THE ABEND MUST SURVIVE INSTEAD OF BEING
+//*                  TRUNCATED BY A FRESH OUTPUT OPEN.  COMPRPT IS
+//*                  UNCHANGED -- WORK-COMPUTE HAS NO CHECKPOINT AND
+//*                  ITS REPORT IS NOT RESTART-CAPABLE.
+//*****************************************************************
+//*
+//* STEP010 - SIGN-ON / EMPLOYEE LOOKUP DEMONSTRATION
+//*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD DSN=SHOP.BATCH.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=SHOP.HR.EMPMAST,DISP=SHR
+//HELOAUDT DD DSN=SHOP.HELLO.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=SHOP.BATCH.HELLO.SIGNON,DISP=SHR
+//*
+//* STEP020 - BATCH CALCULATOR.  BYPASSED IF STEP010 FAILED.
+//*
+//STEP020  EXEC PGM=CALCULAT,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=SHOP.BATCH.LOADLIB,DISP=SHR
+//CALCTRAN DD DSN=SHOP.CALC.TRANS,DISP=SHR
+//CALCRPT  DD DSN=SHOP.CALC.REPORT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CALCAUDT DD DSN=SHOP.CALC.AUDITLOG,DISP=MOD
+//CALCCKPT DD DSN=SHOP.CALC.CKPT,DISP=OLD
+//CALCMSGS DD DSN=SHOP.CALC.MSGTABLE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP030 - ROUNDING-STANDARDS BATCH RUN.  BYPASSED IF STEP020
+//*           FAILED (THE CALCULATOR STEP IT FOLLOWS IN THE NIGHTLY
+//*           SEQUENCE).
+//*
+//STEP030  EXEC PGM=WRKCOMP,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=SHOP.BATCH.LOADLIB,DISP=SHR
+//COMPAMTS DD DSN=SHOP.COMPUTE.AMOUNTS,DISP=SHR
+//COMPRPT  DD DSN=SHOP.COMPUTE.REPORT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//COMPAUDT DD DSN=SHOP.COMPUTE.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP040 - BATCH ARITHMETIC-REQUEST ENGINE.  BYPASSED IF STEP030
+//*           FAILED.
+//*
+//STEP040  EXEC PGM=MATHOPS,COND=(4,LT,STEP030)
+//STEPLIB  DD DSN=SHOP.BATCH.LOADLIB,DISP=SHR
+//MATHTRAN DD DSN=SHOP.MATHOPS.TRANS,DISP=SHR
+//MATHRPT  DD DSN=SHOP.MATHOPS.REPORT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MATHAUDT DD DSN=SHOP.MATHOPS.AUDITLOG,DISP=MOD
+//MATHCKPT DD DSN=SHOP.MATHOPS.CKPT,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP050 - BIRTHDAY/AGE REPORTING.  RUNS FROM THE SAME EMPLOYEE
+//*           MASTER AS STEP010, SO IT IS CONDITIONED OFF THE OTHER
+//*           MASTER-FILE CONSUMER RATHER THAN OFF STEP040.
+//*
+//STEP050  EXEC PGM=BIRTHDAY,COND=((4,LT,STEP010),(4,LT,STEP040))
+//STEPLIB  DD DSN=SHOP.BATCH.LOADLIB,DISP=SHR
+//EMPMAST  DD DSN=SHOP.HR.EMPMAST,DISP=SHR
+//BDAYRPT  DD DSN=SHOP.BIRTHDAY.REPORT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//BDAYEXTR DD DSN=SHOP.BIRTHDAY.EXTRACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//BDAYAUDT DD DSN=SHOP.BIRTHDAY.AUDITLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//
